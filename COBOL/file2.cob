@@ -1,65 +1,388 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-MAIN.
-       AUTHOR. LIBI.
-       DATE-WRITTEN. JUNE 2, 2024.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SampleData PIC X(10) VALUE "Stuff".
-       01  JustLetters PIC AAA VALUE "ABC".
-       01  JustNums PIC 9(4) VALUE 1234.
-       01  SignedInt PIC S9(4) VALUE -1234.
-       01  PayCheck PIC 9(4)V99 VALUE ZEROS.
-       01  Customer.
-           02 Ident PIC 9(3).
-           02 CustName PIC X(20).
-           02 DateOfBirth.
-               03 MOB PIC 99.
-               03 DOB PIC 99.
-               03 YOB PIC 9(4).
-       01  Num1 PIC 9 VALUE 5.
-       01  Num2 PIC 9 VALUE 4.
-       01  Num3 PIC 9 VALUE 3.
-       01  Ans PIC S99V99 VALUE 0.
-       01  Rem PIC 9V99. 
-       PROCEDURE DIVISION.
-           MOVE "More Stuff" TO SampleData
-           MOVE "123" TO SampleData
-           MOVE 123 TO SampleData
-           DISPLAY SampleData
-           DISPLAY PayCheck
-           MOVE "123Bob Smith           12211974" TO CUSTOMER
-           DISPLAY CustName
-           DISPLAY MOB "/" DOB "/" YOB
-           MOVE ZERO TO SampleData 
-           DISPLAY SampleData
-           MOVE SPACE TO SampleData
-           DISPLAY SampleData
-           MOVE HIGH-VALUE TO SampleData
-           DISPLAY SampleData
-           MOVE LOW-VALUE TO SampleData
-           DISPLAY SampleData
-           MOVE QUOTE TO SampleData
-           DISPLAY SampleData
-           MOVE ALL "2" TO SampleData
-           DISPLAY SampleData
-
-           ADD Num1 TO Num2 GIVING Ans
-           DISPLAY Ans
-           SUBTRACT Num1 FROM Num2 GIVING Ans
-           DISPLAY Ans
-           MULTIPLY Num1 BY Num2 GIVING Ans
-           DISPLAY Ans
-           DIVIDE Num1 INTO Num2 GIVING Ans
-           DISPLAY Ans
-           DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-           DISPLAY "Remainder " Rem
-           ADD Num1, Num2 TO Num3 GIVING Ans
-           DISPLAY Ans
-           COMPUTE Ans = Num1 + Num2 + Num3
-           DISPLAY Ans
-           COMPUTE Ans = 3 ** 3
-           DISPLAY Ans
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILE2.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  CUSTOMER SERVICES.
+000500 DATE-WRITTEN.  JUNE 2, 2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2024-06-02  LIBI  ORIGINAL PROGRAM - FIELD AND ARITHMETIC *
+001200*                   DEMONSTRATIONS, ONE HARDCODED CUSTOMER  *
+001300*                   RECORD BUILT FROM A LITERAL.            *
+001400* 2026-08-09  LIBI  PROMOTED THE CUSTOMER RECORD TO A KEYED *
+001500*                   CUSTOMER-MASTER FILE WITH REAL ADD,     *
+001600*                   UPDATE, AND INQUIRE PROCESSING DRIVEN   *
+001700*                   FROM A CUSTOMER-TRANSACTION FILE.       *
+001710* 2026-08-09  LIBI  JustNums IS NOW RUN THROUGH THE SHARED   *
+001720*                   FLDEDIT CLASS/RANGE CHECK, WITH ANY      *
+001730*                   REJECT LOGGED TO THE SHARED REJECTS FILE.*
+001800*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMSTR"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CM-IDENT
+002900         FILE STATUS IS WS-CUSTMSTR-STATUS.
+003000     SELECT CUSTOMER-TRANSACTION ASSIGN TO "CUSTTRAN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-CUSTTRAN-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTOMER-MASTER
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY CUSTMSTR.
+003800 FD  CUSTOMER-TRANSACTION
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY CUSTTRAN.
+004100 WORKING-STORAGE SECTION.
+004200*----------------------------------------------------------*
+004300* FILE STATUS AND CONTROL SWITCHES                         *
+004400*----------------------------------------------------------*
+004500 77  WS-CUSTMSTR-STATUS      PIC X(02) VALUE ZEROS.
+004600     88  WS-CUSTMSTR-OK                VALUE "00".
+004700     88  WS-CUSTMSTR-NOTFND            VALUE "23".
+004800 77  WS-CUSTTRAN-STATUS      PIC X(02) VALUE ZEROS.
+004900     88  WS-CUSTTRAN-OK                VALUE "00".
+005000 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+005100     88  WS-EOF                        VALUE "Y".
+005110*----------------------------------------------------------*
+005120* DATE OF BIRTH VALIDATION AND AGE-AS-OF-DATE WORKING DATA  *
+005130*----------------------------------------------------------*
+005140 77  WS-DOB-SWITCH           PIC X(01) VALUE "Y".
+005150     88  DOB-VALID                    VALUE "Y".
+005160     88  DOB-INVALID                  VALUE "N".
+005170 77  WS-LEAP-YEAR-SWITCH     PIC X(01) VALUE "N".
+005180     88  LEAP-YEAR                     VALUE "Y".
+005190     88  NOT-LEAP-YEAR                 VALUE "N".
+005200 77  WS-YEAR-QUOT            PIC 9(04) VALUE ZEROS.
+005210 77  WS-YEAR-REM4            PIC 9(04) VALUE ZEROS.
+005220 77  WS-YEAR-REM100          PIC 9(04) VALUE ZEROS.
+005230 77  WS-YEAR-REM400          PIC 9(04) VALUE ZEROS.
+005240 01  WS-CURRENT-DATE.
+005250     05  WS-CURRENT-YEAR     PIC 9(04).
+005260     05  WS-CURRENT-MONTH    PIC 99.
+005270     05  WS-CURRENT-DAY      PIC 99.
+005280 77  WS-CURRENT-AGE          PIC 9(03) VALUE ZEROS.
+005290*----------------------------------------------------------*
+005300* FIELD AND LITERAL-HANDLING DEMONSTRATION DATA             *
+005400*----------------------------------------------------------*
+005500 01  SampleData PIC X(10) VALUE "Stuff".
+005600 01  JustLetters PIC AAA VALUE "ABC".
+005700 01  JustNums PIC 9(4) VALUE 1234.
+005800 01  SignedInt PIC S9(4) VALUE -1234.
+005900 01  PayCheck PIC 9(4)V99 VALUE ZEROS.
+005910 01  WS-PAYCHECK-HOURLY-RATE PIC 9(3)V99 VALUE 18.50.
+005920 01  WS-PAYCHECK-HOURS       PIC 9(3)V99 VALUE 37.75.
+005930 01  WS-PAYCHECK-EDITED      PIC $$$,$$9.99.
+006000 01  Num1 PIC 9 VALUE 5.
+006100 01  Num2 PIC 9 VALUE 4.
+006200 01  Num3 PIC 9 VALUE 3.
+006300 01  Ans PIC S99V99 VALUE 0.
+006400 01  Rem PIC 9V99.
+006410*----------------------------------------------------------*
+006420* SHARED FIELD-EDIT CALL INTERFACE - SEE FLDEDIT            *
+006430*----------------------------------------------------------*
+006440 COPY FLDPARM.
+006500 PROCEDURE DIVISION.
+006600*----------------------------------------------------------*
+006700* 0000-MAINLINE                                            *
+006800*----------------------------------------------------------*
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007100     PERFORM 8000-FIELD-AND-ARITHMETIC-DEMO THRU 8000-EXIT
+007200     PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+007300         UNTIL WS-EOF
+007400     PERFORM 7000-TERMINATE THRU 7000-EXIT
+007500     GO TO 9999-EXIT.
+007600*----------------------------------------------------------*
+007700* 1000-INITIALIZE - OPEN THE MASTER (CREATING IT ON A FIRST *
+007800* RUN WHEN IT DOES NOT YET EXIST) AND THE TRANSACTION FILE, *
+007900* THEN PRIME THE READ.                                      *
+008000*----------------------------------------------------------*
+008100 1000-INITIALIZE.
+008200     OPEN I-O CUSTOMER-MASTER
+008300     IF NOT WS-CUSTMSTR-OK
+008400         OPEN OUTPUT CUSTOMER-MASTER
+008500         CLOSE CUSTOMER-MASTER
+008600         OPEN I-O CUSTOMER-MASTER
+008700     END-IF
+008800     OPEN INPUT CUSTOMER-TRANSACTION
+008900     IF NOT WS-CUSTTRAN-OK
+009000         DISPLAY "CUSTTRAN OPEN FAILED, STATUS "
+009100             WS-CUSTTRAN-STATUS
+009200         MOVE "Y" TO WS-EOF-SWITCH
+009300     ELSE
+009400         PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT
+009500     END-IF.
+009600 1000-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------*
+009900* 2000-READ-TRANSACTION - GET THE NEXT CUSTOMER REQUEST      *
+010000*----------------------------------------------------------*
+010100 2000-READ-TRANSACTION.
+010200     READ CUSTOMER-TRANSACTION
+010300         AT END
+010400             MOVE "Y" TO WS-EOF-SWITCH
+010500     END-READ.
+010600 2000-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------*
+010900* 3000-PROCESS-TRANSACTION - ROUTE ONE REQUEST TO ADD,       *
+011000* UPDATE, OR INQUIRE BASED ON ITS ACTION CODE.               *
+011100*----------------------------------------------------------*
+011200 3000-PROCESS-TRANSACTION.
+011300     EVALUATE TRUE
+011400         WHEN CT-ACTION-ADD
+011500             PERFORM 4000-ADD-CUSTOMER THRU 4000-EXIT
+011600         WHEN CT-ACTION-UPDATE
+011700             PERFORM 5000-UPDATE-CUSTOMER THRU 5000-EXIT
+011800         WHEN CT-ACTION-INQUIRE
+011900             PERFORM 6000-INQUIRE-CUSTOMER THRU 6000-EXIT
+012000         WHEN OTHER
+012100             DISPLAY "UNKNOWN ACTION CODE " CT-ACTION-CODE
+012200                 " FOR IDENT " CT-IDENT
+012300     END-EVALUATE
+012400     PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+012500 3000-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------*
+012800* 4000-ADD-CUSTOMER - WRITE A NEW CUSTOMER-MASTER RECORD     *
+012900*----------------------------------------------------------*
+013000 4000-ADD-CUSTOMER.
+013100     MOVE CT-IDENT           TO CM-IDENT
+013200     MOVE CT-NAME            TO CM-NAME
+013300     MOVE CT-DATE-OF-BIRTH   TO CM-DATE-OF-BIRTH
+013310     PERFORM 6500-VALIDATE-DATE-OF-BIRTH THRU 6500-EXIT
+013320     IF DOB-INVALID
+013330         DISPLAY "REJECTED ADD FOR " CM-IDENT
+013340             " - INVALID DATE OF BIRTH"
+013350     ELSE
+013400         WRITE CUSTOMER-MASTER-RECORD
+013500         IF WS-CUSTMSTR-OK
+013600             DISPLAY "ADDED CUSTOMER " CM-IDENT " " CM-NAME
+013700         ELSE
+013800             DISPLAY "ADD FAILED FOR " CM-IDENT
+013900                 " STATUS " WS-CUSTMSTR-STATUS
+014000         END-IF
+014050     END-IF.
+014100 4000-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------*
+014400* 5000-UPDATE-CUSTOMER - REWRITE AN EXISTING CUSTOMER-MASTER *
+014500* RECORD WITH THE NAME AND DATE OF BIRTH FROM THE TRANSACTION *
+014600*----------------------------------------------------------*
+014700 5000-UPDATE-CUSTOMER.
+014800     MOVE CT-IDENT TO CM-IDENT
+014900     READ CUSTOMER-MASTER
+015000         INVALID KEY
+015100             DISPLAY "UPDATE FAILED, NOT ON FILE " CM-IDENT
+015200     END-READ
+015300     IF WS-CUSTMSTR-OK
+015400         MOVE CT-NAME            TO CM-NAME
+015500         MOVE CT-DATE-OF-BIRTH   TO CM-DATE-OF-BIRTH
+015510         PERFORM 6500-VALIDATE-DATE-OF-BIRTH THRU 6500-EXIT
+015520         IF DOB-INVALID
+015530             DISPLAY "REJECTED UPDATE FOR " CM-IDENT
+015540                 " - INVALID DATE OF BIRTH"
+015550         ELSE
+015600             REWRITE CUSTOMER-MASTER-RECORD
+015700             IF WS-CUSTMSTR-OK
+015800                 DISPLAY "UPDATED CUSTOMER " CM-IDENT " "
+015810                     CM-NAME
+015900             ELSE
+016000                 DISPLAY "UPDATE FAILED FOR " CM-IDENT
+016100                     " STATUS " WS-CUSTMSTR-STATUS
+016200             END-IF
+016250         END-IF
+016300     END-IF.
+016400 5000-EXIT.
+016500     EXIT.
+016600*----------------------------------------------------------*
+016700* 6000-INQUIRE-CUSTOMER - LOOK A CUSTOMER UP BY IDENT AND    *
+016800* DISPLAY THE NAME AND DATE OF BIRTH ON FILE FOR THEM.       *
+016900*----------------------------------------------------------*
+017000 6000-INQUIRE-CUSTOMER.
+017100     MOVE CT-IDENT TO CM-IDENT
+017200     READ CUSTOMER-MASTER
+017300         INVALID KEY
+017400             DISPLAY "CUSTOMER NOT ON FILE " CM-IDENT
+017500     END-READ
+017600     IF WS-CUSTMSTR-OK
+017610         PERFORM 6600-COMPUTE-AGE THRU 6600-EXIT
+017700         DISPLAY "CUSTOMER " CM-IDENT " " CM-NAME
+017800         DISPLAY "BORN " CM-DOB-MONTH "/" CM-DOB-DAY "/"
+017900             CM-DOB-YEAR " AGE " WS-CURRENT-AGE
+018000     END-IF.
+018100 6000-EXIT.
+018200     EXIT.
+018210*----------------------------------------------------------*
+018220* 6500-VALIDATE-DATE-OF-BIRTH - RANGE- AND LEAP-YEAR-AWARE   *
+018230* CHECK OF CM-DATE-OF-BIRTH BEFORE IT IS WRITTEN TO THE      *
+018240* MASTER. ASSUMES CM-DATE-OF-BIRTH HAS ALREADY BEEN MOVED    *
+018250* INTO FROM THE INCOMING TRANSACTION.                        *
+018260*----------------------------------------------------------*
+018270 6500-VALIDATE-DATE-OF-BIRTH.
+018275     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+018280     SET DOB-VALID TO TRUE
+018290     IF CM-DOB-MONTH < 1 OR CM-DOB-MONTH > 12
+018300         SET DOB-INVALID TO TRUE
+018310     END-IF
+018320     IF DOB-VALID
+018330         EVALUATE CM-DOB-MONTH
+018340             WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+018350                 IF CM-DOB-DAY < 1 OR CM-DOB-DAY > 31
+018360                     SET DOB-INVALID TO TRUE
+018370                 END-IF
+018380             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+018390                 IF CM-DOB-DAY < 1 OR CM-DOB-DAY > 30
+018400                     SET DOB-INVALID TO TRUE
+018410                 END-IF
+018420             WHEN 2
+018430                 PERFORM 6550-VALIDATE-FEBRUARY-DAY
+018440                     THRU 6550-EXIT
+018450         END-EVALUATE
+018460     END-IF
+018470     IF CM-DOB-YEAR < 1900 OR CM-DOB-YEAR > WS-CURRENT-YEAR
+018480         SET DOB-INVALID TO TRUE
+018490     END-IF.
+018500 6500-EXIT.
+018510     EXIT.
+018520*----------------------------------------------------------*
+018530* 6550-VALIDATE-FEBRUARY-DAY - FEBRUARY HAS 29 DAYS IN A     *
+018540* LEAP YEAR AND 28 OTHERWISE.                                *
+018550*----------------------------------------------------------*
+018560 6550-VALIDATE-FEBRUARY-DAY.
+018570     DIVIDE CM-DOB-YEAR BY 4   GIVING WS-YEAR-QUOT
+018580         REMAINDER WS-YEAR-REM4
+018590     DIVIDE CM-DOB-YEAR BY 100 GIVING WS-YEAR-QUOT
+018600         REMAINDER WS-YEAR-REM100
+018610     DIVIDE CM-DOB-YEAR BY 400 GIVING WS-YEAR-QUOT
+018620         REMAINDER WS-YEAR-REM400
+018630     IF WS-YEAR-REM4 = 0 AND
+018640        (WS-YEAR-REM100 NOT = 0 OR WS-YEAR-REM400 = 0)
+018650         SET LEAP-YEAR TO TRUE
+018660     ELSE
+018670         SET NOT-LEAP-YEAR TO TRUE
+018680     END-IF
+018690     IF LEAP-YEAR
+018700         IF CM-DOB-DAY < 1 OR CM-DOB-DAY > 29
+018710             SET DOB-INVALID TO TRUE
+018720         END-IF
+018730     ELSE
+018740         IF CM-DOB-DAY < 1 OR CM-DOB-DAY > 28
+018750             SET DOB-INVALID TO TRUE
+018760         END-IF
+018770     END-IF.
+018780 6550-EXIT.
+018790     EXIT.
+018800*----------------------------------------------------------*
+018810* 6600-COMPUTE-AGE - AGE IN COMPLETE YEARS AS OF TODAY,      *
+018820* BACKED OFF BY ONE YEAR WHEN THIS YEAR'S BIRTHDAY HAS NOT   *
+018830* HAPPENED YET.                                              *
+018840*----------------------------------------------------------*
+018850 6600-COMPUTE-AGE.
+018860     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+018870     COMPUTE WS-CURRENT-AGE = WS-CURRENT-YEAR - CM-DOB-YEAR
+018880     IF CM-DOB-MONTH > WS-CURRENT-MONTH
+018890         SUBTRACT 1 FROM WS-CURRENT-AGE
+018900     ELSE
+018910         IF CM-DOB-MONTH = WS-CURRENT-MONTH AND
+018920            CM-DOB-DAY > WS-CURRENT-DAY
+018930             SUBTRACT 1 FROM WS-CURRENT-AGE
+018940         END-IF
+018950     END-IF.
+018960 6600-EXIT.
+018970     EXIT.
+018300*----------------------------------------------------------*
+018400* 7000-TERMINATE - CLOSE FILES AT END OF RUN                *
+018500*----------------------------------------------------------*
+018600 7000-TERMINATE.
+018650     SET FE-EDIT-CLOSE TO TRUE
+018660     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+018700     CLOSE CUSTOMER-MASTER
+018800     CLOSE CUSTOMER-TRANSACTION.
+018900 7000-EXIT.
+019000     EXIT.
+019100*----------------------------------------------------------*
+019200* 8000-FIELD-AND-ARITHMETIC-DEMO - ORIGINAL FIELD-HANDLING  *
+019300* AND ARITHMETIC VERB DEMONSTRATIONS, KEPT AS A ONE-TIME     *
+019400* SELF-TEST RUN AT THE START OF EVERY JOB.                   *
+019500*----------------------------------------------------------*
+019600 8000-FIELD-AND-ARITHMETIC-DEMO.
+019610     PERFORM 8050-EDIT-JUSTNUMS THRU 8050-EXIT
+019700     MOVE "More Stuff" TO SampleData
+019800     MOVE "123" TO SampleData
+019900     MOVE 123 TO SampleData
+020000     DISPLAY SampleData
+020110     PERFORM 8100-COMPUTE-PAYCHECK THRU 8100-EXIT
+020200     MOVE ZERO TO SampleData
+020300     DISPLAY SampleData
+020400     MOVE SPACE TO SampleData
+020500     DISPLAY SampleData
+020600     MOVE HIGH-VALUE TO SampleData
+020700     DISPLAY SampleData
+020800     MOVE LOW-VALUE TO SampleData
+020900     DISPLAY SampleData
+021000     MOVE QUOTE TO SampleData
+021100     DISPLAY SampleData
+021200     MOVE ALL "2" TO SampleData
+021300     DISPLAY SampleData
+021400     ADD Num1 TO Num2 GIVING Ans
+021500     DISPLAY Ans
+021600     SUBTRACT Num1 FROM Num2 GIVING Ans
+021700     DISPLAY Ans
+021800     MULTIPLY Num1 BY Num2 GIVING Ans
+021900     DISPLAY Ans
+022000     DIVIDE Num1 INTO Num2 GIVING Ans
+022100     DISPLAY Ans
+022200     DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+022300     DISPLAY "Remainder " Rem
+022400     ADD Num1, Num2 TO Num3 GIVING Ans
+022500     DISPLAY Ans
+022600     COMPUTE Ans = Num1 + Num2 + Num3
+022700     DISPLAY Ans
+022800     COMPUTE Ans = 3 ** 3
+022900     DISPLAY Ans.
+023000 8000-EXIT.
+023100     EXIT.
+023105*----------------------------------------------------------*
+023106* 8050-EDIT-JUSTNUMS - RUN JustNums THROUGH THE SHARED       *
+023107* FLDEDIT CLASS/RANGE CHECK BEFORE IT IS USED IN THE DEMO.   *
+023108*----------------------------------------------------------*
+023109 8050-EDIT-JUSTNUMS.
+023110     MOVE "FILE2"     TO FE-SOURCE-PROGRAM
+023111     MOVE "JUSTNUMS"  TO FE-FIELD-NAME
+023112     MOVE JustNums    TO FE-NUMERIC-VALUE
+023113     SET FE-EDIT-RANGE TO TRUE
+023114     MOVE 0           TO FE-RANGE-LOW
+023115     MOVE 9999        TO FE-RANGE-HIGH
+023116     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+023117     IF FE-INVALID
+023118         DISPLAY "JustNums REJECTED BY FIELD EDIT"
+023119     END-IF.
+023120 8050-EXIT.
+023121     EXIT.
+023122*----------------------------------------------------------*
+023120* 8100-COMPUTE-PAYCHECK - HOURLY RATE TIMES HOURS WORKED,    *
+023130* ROUNDED TO THE NEAREST CENT RATHER THAN TRUNCATED, WITH AN *
+023140* EDITED-PICTURE DISPLAY FOR ACCOUNTING.                     *
+023150*----------------------------------------------------------*
+023160 8100-COMPUTE-PAYCHECK.
+023170     COMPUTE PayCheck ROUNDED =
+023180         WS-PAYCHECK-HOURLY-RATE * WS-PAYCHECK-HOURS
+023190     MOVE PayCheck TO WS-PAYCHECK-EDITED
+023195     DISPLAY "PAYCHECK " WS-PAYCHECK-EDITED.
+023200 8100-EXIT.
+023210     EXIT.
+023220*----------------------------------------------------------*
+023300* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+023400*----------------------------------------------------------*
+023500 9999-EXIT.
+023600     STOP RUN.
