@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GROSSREC.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  PAYROLL DEPARTMENT.
+000500 DATE-WRITTEN.  AUGUST 9, 2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2026-08-09  LIBI  ORIGINAL PROGRAM - CONTROL-TOTAL        *
+001200*                   RECONCILIATION. COMPARES THE GROSS PAY  *
+001300*                   CONTROL TOTAL PAYROL00 WROTE FOR THIS    *
+001400*                   RUN AGAINST THE TOTAL STORED FROM THE    *
+001500*                   PRIOR RUN, AND RAISES AN OUT-OF-BALANCE  *
+001600*                   EXCEPTION WHEN THEY DO NOT MATCH.        *
+001650* 2026-08-09  LIBI  A GROSSRUN THAT NEVER OPENED NO LONGER   *
+001660*                   READS AS A ZERO CURRENT TOTAL - THAT WAS *
+001670*                   RAISING FALSE OUT-OF-BALANCE EXCEPTIONS  *
+001680*                   AND CORRUPTING GROSSHIST WITH A ZERO ON  *
+001690*                   ROLL-FORWARD. IT NOW SKIPS THE COMPARISON*
+001692*                   AND THE HISTORY ROLL-FORWARD AND SETS     *
+001694*                   RETURN-CODE 12, DISTINCT FROM THE 8 USED  *
+001696*                   FOR A GENUINE OUT-OF-BALANCE CONDITION.   *
+001700*----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT GROSS-CONTROL-OUT ASSIGN TO "GROSSRUN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-GROSSRUN-STATUS.
+002700     SELECT GROSS-CONTROL-HIST ASSIGN TO "GROSSHIST"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-GROSSHIST-STATUS.
+003000     SELECT EXCEPTION-REPORT ASSIGN TO "GROSSEXC"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-GROSSEXC-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  GROSS-CONTROL-OUT
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY GROSSRUN.
+003800 FD  GROSS-CONTROL-HIST
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  GROSS-HIST-RECORD.
+004100     05  GH-PRIOR-CONTROL-TOTAL  PIC 9(07).
+004200 FD  EXCEPTION-REPORT
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  EXCEPTION-REPORT-RECORD     PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------*
+004700* FILE STATUS AND CONTROL SWITCHES                         *
+004800*----------------------------------------------------------*
+004900 77  WS-GROSSRUN-STATUS  PIC X(02) VALUE ZEROS.
+005000     88  WS-GROSSRUN-OK            VALUE "00".
+005100 77  WS-GROSSHIST-STATUS PIC X(02) VALUE ZEROS.
+005200     88  WS-GROSSHIST-OK           VALUE "00".
+005300 77  WS-GROSSEXC-STATUS  PIC X(02) VALUE ZEROS.
+005400     88  WS-GROSSEXC-OK            VALUE "00".
+005500*----------------------------------------------------------*
+005600* RECONCILIATION WORK FIELDS                                *
+005700*----------------------------------------------------------*
+005800 77  WS-CURRENT-TOTAL    PIC 9(07) VALUE ZEROS.
+005900 77  WS-PRIOR-TOTAL      PIC 9(07) VALUE ZEROS.
+006000 77  WS-PRIOR-RUN-FOUND  PIC X(01) VALUE "N".
+006100     88  WS-HAVE-PRIOR-RUN         VALUE "Y".
+006200 77  WS-OUT-OF-BALANCE   PIC X(01) VALUE "N".
+006300     88  WS-IS-OUT-OF-BALANCE      VALUE "Y".
+006310 77  WS-GROSSRUN-FAILURE-SW PIC X(01) VALUE "N".
+006320     88  WS-GROSSRUN-FAILED        VALUE "Y".
+006400*----------------------------------------------------------*
+006500* EXCEPTION REPORT LINE                                     *
+006600*----------------------------------------------------------*
+006700 01  EXC-DETAIL-LINE.
+006800     05  EXC-LABEL           PIC X(24).
+006900     05  EXC-PRIOR-TOTAL     PIC ZZZ,ZZ9.
+007000     05  FILLER              PIC X(04) VALUE SPACES.
+007100     05  EXC-CURRENT-TOTAL   PIC ZZZ,ZZ9.
+007200     05  FILLER              PIC X(04) VALUE SPACES.
+007300     05  EXC-RESULT          PIC X(14).
+007400     05  FILLER              PIC X(21) VALUE SPACES.
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------*
+007700* 0000-MAINLINE - READ THIS RUN'S AND THE PRIOR RUN'S GROSS *
+007800*                 PAY CONTROL TOTALS, COMPARE THEM, AND     *
+007900*                 ROLL THE CURRENT TOTAL FORWARD AS THE     *
+008000*                 PRIOR TOTAL FOR THE NEXT RUN.             *
+008100*----------------------------------------------------------*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008400     PERFORM 2000-READ-CURRENT-RUN THRU 2000-EXIT
+008500     PERFORM 3000-RECONCILE THRU 3000-EXIT
+008600     PERFORM 7000-TERMINATE THRU 7000-EXIT
+008700     GO TO 9999-EXIT.
+008800*----------------------------------------------------------*
+008900* 1000-INITIALIZE - OPEN THE EXCEPTION REPORT AND READ THE  *
+009000* PRIOR RUN'S CONTROL TOTAL, IF ANY HISTORY EXISTS YET.     *
+009100*----------------------------------------------------------*
+009200 1000-INITIALIZE.
+009300     OPEN OUTPUT EXCEPTION-REPORT
+009400     OPEN INPUT GROSS-CONTROL-HIST
+009500     IF WS-GROSSHIST-OK
+009600         READ GROSS-CONTROL-HIST
+009700             AT END
+009800                 MOVE "N" TO WS-PRIOR-RUN-FOUND
+009900         END-READ
+010000         IF WS-GROSSHIST-OK
+010100             MOVE GH-PRIOR-CONTROL-TOTAL TO WS-PRIOR-TOTAL
+010200             MOVE "Y" TO WS-PRIOR-RUN-FOUND
+010300         END-IF
+010400         CLOSE GROSS-CONTROL-HIST
+010500     ELSE
+010600         MOVE "N" TO WS-PRIOR-RUN-FOUND
+010700     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------*
+011100* 2000-READ-CURRENT-RUN - READ THE GROSS PAY CONTROL TOTAL  *
+011200* PAYROL00 WROTE FOR THIS RUN.                              *
+011300*----------------------------------------------------------*
+011400 2000-READ-CURRENT-RUN.
+011500     OPEN INPUT GROSS-CONTROL-OUT
+011600     IF WS-GROSSRUN-OK
+011700         READ GROSS-CONTROL-OUT
+011800             AT END
+011900                 MOVE ZEROS TO WS-CURRENT-TOTAL
+012000         END-READ
+012100         IF WS-GROSSRUN-OK
+012200             MOVE GCO-CONTROL-TOTAL TO WS-CURRENT-TOTAL
+012300         END-IF
+012400         CLOSE GROSS-CONTROL-OUT
+012500     ELSE
+012600         DISPLAY "GROSSRUN OPEN FAILED, STATUS "
+012650             WS-GROSSRUN-STATUS
+012700         MOVE ZEROS TO WS-CURRENT-TOTAL
+012750         MOVE "Y" TO WS-GROSSRUN-FAILURE-SW
+012800     END-IF.
+012900 2000-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------*
+013200* 3000-RECONCILE - COMPARE THE CURRENT AND PRIOR CONTROL    *
+013300* TOTALS AND WRITE THE RECONCILIATION LINE. A MISSING       *
+013400* PRIOR RUN (FIRST RUN EVER) IS NOT AN EXCEPTION.           *
+013500*----------------------------------------------------------*
+013600 3000-RECONCILE.
+013700     MOVE "GROSS PAY RECONCILIATION" TO EXC-LABEL
+013800     MOVE WS-PRIOR-TOTAL TO EXC-PRIOR-TOTAL
+013900     MOVE WS-CURRENT-TOTAL TO EXC-CURRENT-TOTAL
+014000     IF WS-GROSSRUN-FAILED
+014010         MOVE "GROSSRUN N/A" TO EXC-RESULT
+014020     ELSE
+014100         IF NOT WS-HAVE-PRIOR-RUN
+014200             MOVE "FIRST RUN"    TO EXC-RESULT
+014300         ELSE
+014400             IF WS-CURRENT-TOTAL = WS-PRIOR-TOTAL
+014500                 MOVE "IN BALANCE"    TO EXC-RESULT
+014600             ELSE
+014700                 MOVE "Y" TO WS-OUT-OF-BALANCE
+014800                 MOVE "OUT OF BALANCE" TO EXC-RESULT
+014900                 DISPLAY "GROSSREC: OUT OF BALANCE - PRIOR "
+015000                     WS-PRIOR-TOTAL " CURRENT " WS-CURRENT-TOTAL
+015010             END-IF
+015020         END-IF
+015030     END-IF
+015200     WRITE EXCEPTION-REPORT-RECORD FROM EXC-DETAIL-LINE
+015210     IF NOT WS-GROSSRUN-FAILED
+015300         PERFORM 6000-ROLL-FORWARD-HISTORY THRU 6000-EXIT
+015310     END-IF.
+015400 3000-EXIT.
+015500     EXIT.
+015600*----------------------------------------------------------*
+015700* 6000-ROLL-FORWARD-HISTORY - REWRITE THE HISTORY FILE WITH *
+015800* THIS RUN'S TOTAL SO THE NEXT RUN CAN RECONCILE AGAINST IT.*
+015900*----------------------------------------------------------*
+016000 6000-ROLL-FORWARD-HISTORY.
+016100     OPEN OUTPUT GROSS-CONTROL-HIST
+016200     MOVE WS-CURRENT-TOTAL TO GH-PRIOR-CONTROL-TOTAL
+016300     WRITE GROSS-HIST-RECORD
+016400     CLOSE GROSS-CONTROL-HIST.
+016500 6000-EXIT.
+016600     EXIT.
+016700*----------------------------------------------------------*
+016800* 7000-TERMINATE - CLOSE THE EXCEPTION REPORT AND SET THE   *
+016900* RETURN CODE SO THE SCHEDULER CAN ACT ON AN OUT-OF-BALANCE *
+017000* CONDITION.                                                *
+017100*----------------------------------------------------------*
+017200 7000-TERMINATE.
+017300     CLOSE EXCEPTION-REPORT
+017400     MOVE 0 TO RETURN-CODE
+017500     IF WS-IS-OUT-OF-BALANCE
+017600         MOVE 8 TO RETURN-CODE
+017650     END-IF
+017660     IF WS-GROSSRUN-FAILED
+017670         MOVE 12 TO RETURN-CODE
+017680     END-IF.
+017800 7000-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------*
+018100* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+018200*----------------------------------------------------------*
+018300 9999-EXIT.
+018400     STOP RUN.
