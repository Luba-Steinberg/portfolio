@@ -1,36 +1,318 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-MAIN.
-       AUTHOR. LIBI.
-       DATE-WRITTEN. JUNE 2, 2024.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  UserName  PIC X(30) VALUE "You".
-       01  NUM1      PIC 9 VALUE ZEROS.
-       01  NUM2      PIC 9 VALUE ZEROS.
-       01  Total     PIC 99 VALUE 0.
-       01  SSNum.
-       02  SSArea    PIC 999.
-       02  SSGroup   PIC 99.
-       02  SSSerial  PIC 9999.
-       01  PIValue PIC 9(2).9(2) VALUE 3.14.
-      
-       PROCEDURE DIVISION.
-           DISPLAY "What is your name " WITH NO ADVANCING
-           ACCEPT UserName
-           DISPLAY "Hello " UserName
-
-           MOVE ZERO TO UserName
-           DISPLAY UserName
-           Display "enter 2 values to sum "
-           ACCEPT NUM1
-           ACCEPT NUM2
-           COMPUTE Total = NUM1 + NUM2
-           DISPLAY NUM1 " + " NUM2 " = " Total
-           DISPLAY "Enter you social security number: "
-           ACCEPT SSNum
-           DISPLAY "Area " SSArea
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBOL-MAIN.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  INTAKE DEPARTMENT.
+000500 DATE-WRITTEN.  JUNE 2, 2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2024-06-02  LIBI  ORIGINAL PROGRAM - GREETING, SUM OF TWO *
+001200*                   NUMBERS, AND A BARE SSN CAPTURE.        *
+001300* 2026-08-09  LIBI  ADDED SSA STRUCTURE VALIDATION OF THE   *
+001400*                   CAPTURED SSN - REJECT AREA 000, 666,    *
+001500*                   AND 900-999, AND ALL-ZERO GROUP/SERIAL. *
+001600* 2026-08-09  LIBI  CONVERTED FROM ONE INTERACTIVE ACCEPT   *
+001700*                   PER RUN TO A BATCH READ LOOP OVER A     *
+001800*                   USER-TRANSACTION FILE SO A FULL DAY OF  *
+001900*                   INTAKE RUNS IN ONE JOB.                 *
+001950* 2026-08-09  LIBI  ADDED A TIMESTAMPED AUDIT LOG RECORD     *
+001960*                   PER TRANSACTION SO INTAKE CAN BE TRACED  *
+001970*                   WHEN SOMETHING LOOKS WRONG DOWNSTREAM.   *
+001980* 2026-08-09  LIBI  CHANGED 9999-EXIT FROM STOP RUN TO        *
+001990*                   GOBACK SO THIS PROGRAM CAN ALSO RUN AS A  *
+001995*                   CALLED STEP OF A LARGER JOB.              *
+001996* 2026-08-09  LIBI  EACH VALID SSN NOW ALSO WRITES AN         *
+001997*                   EMPLOYEE-MASTER RECORD (SSN, NAME, PAY    *
+001998*                   RATE) SO PAYROL00 CAN LOOK THE SAME       *
+001999*                   PERSON UP BY SSN INSTEAD OF THE TWO       *
+      *                   PROGRAMS DUPLICATING THAT DATA.          *
+019991* 2026-08-09  LIBI  UT-PAY-RATE IS NOW RUN THROUGH THE       *
+019992*                   SHARED FLDEDIT CLASS/RANGE CHECK, WITH   *
+019993*                   ANY REJECT LOGGED TO THE REJECTS FILE.   *
+019994* 2026-08-09  LIBI  EMPLOYEE-MASTER IS NO LONGER WRITTEN      *
+019995*                   WHEN THE PAY RATE EDIT REJECTS - A BAD   *
+019996*                   PAY RATE NOW STOPS AT THE REJECTS FILE   *
+019997*                   INSTEAD OF STILL LANDING ON THE MASTER.  *
+019998* 2026-08-09  LIBI  SETS RETURN-CODE 8 AT TERMINATION IF THE *
+019999*                   TRANSACTION FILE NEVER OPENED SO DAYBATCH *
+019999*                   CAN TELL THIS STEP FAILED.               *
+020010* 2026-08-09  LIBI  EMPLOYEE-MASTER WRITES AND ITS CLOSE     *
+020020*                   ARE NOW GUARDED BY WS-HAVE-EMPMSTR, SET  *
+020030*                   AFTER THE OPEN-OR-CREATE RETRY, MATCHING *
+020040*                   PAYROL00 - IF THE RETRY STILL FAILS, THE *
+020050*                   FAILURE IS DISPLAYED INSTEAD OF SILENTLY *
+020060*                   DROPPING EVERY EMPLOYEE-MASTER WRITE.    *
+020070* 2026-08-09  LIBI  6100-VALIDATE-SSN NOW REJECTS GROUP OR    *
+020080*                   SERIAL BEING ALL ZEROS INDEPENDENTLY,     *
+020090*                   NOT ONLY WHEN BOTH ARE ALL ZEROS AT ONCE, *
+020100*                   MATCHING SSA ISSUANCE STRUCTURE RULES.    *
+002000*----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT USER-TRANSACTION ASSIGN TO "USRTRAN"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-USRTRAN-STATUS.
+002950     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+002960         ORGANIZATION IS LINE SEQUENTIAL
+002970         FILE STATUS IS WS-AUDITLOG-STATUS.
+002980     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+002981         ORGANIZATION IS INDEXED
+002982         ACCESS MODE IS RANDOM
+002983         RECORD KEY IS EM-SSN
+002984         FILE STATUS IS WS-EMPMSTR-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  USER-TRANSACTION
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY USRTRAN.
+003420 FD  EMPLOYEE-MASTER
+003430     LABEL RECORDS ARE STANDARD.
+003440 COPY EMPMSTR.
+003450 FD  AUDIT-LOG
+003460     LABEL RECORDS ARE STANDARD.
+003470 01  AUDIT-LOG-RECORD.
+003480     05  AL-TS-DATE          PIC 9(06).
+003490     05  FILLER              PIC X(01) VALUE SPACE.
+003500     05  AL-TS-TIME          PIC 9(08).
+003510     05  FILLER              PIC X(01) VALUE SPACE.
+003520     05  AL-USER-NAME        PIC X(30).
+003530     05  FILLER              PIC X(01) VALUE SPACE.
+003540     05  AL-SSN              PIC 9(09).
+003550     05  FILLER              PIC X(01) VALUE SPACE.
+003560     05  AL-TOTAL            PIC 99.
+003500 WORKING-STORAGE SECTION.
+003600*----------------------------------------------------------*
+003700* FILE STATUS AND CONTROL SWITCHES                          *
+003800*----------------------------------------------------------*
+003900 77  WS-USRTRAN-STATUS   PIC X(02) VALUE ZEROS.
+004000     88  WS-USRTRAN-OK             VALUE "00".
+004010 77  WS-INTAKE-FAILURE-SW PIC X(01) VALUE "N".
+004020     88  WS-INTAKE-FAILED           VALUE "Y".
+004050 77  WS-AUDITLOG-STATUS  PIC X(02) VALUE ZEROS.
+004060     88  WS-AUDITLOG-OK            VALUE "00".
+004070 77  WS-EMPMSTR-STATUS   PIC X(02) VALUE ZEROS.
+004080     88  WS-EMPMSTR-OK             VALUE "00".
+004090     88  WS-EMPMSTR-DUPLICATE      VALUE "22".
+004095 77  WS-EMPMSTR-AVAILABLE PIC X(01) VALUE "N".
+004096     88  WS-HAVE-EMPMSTR            VALUE "Y".
+004100 77  WS-EOF-SWITCH       PIC X(01) VALUE "N".
+004200     88  WS-EOF                    VALUE "Y".
+004300*----------------------------------------------------------*
+004400* GREETING AND ARITHMETIC DEMO FIELDS                       *
+004500*----------------------------------------------------------*
+004600 01  UserName        PIC X(30) VALUE "You".
+004700 01  NUM1            PIC 9     VALUE ZEROS.
+004800 01  NUM2            PIC 9     VALUE ZEROS.
+004900 01  Total           PIC 99    VALUE 0.
+005000*----------------------------------------------------------*
+005100* SOCIAL SECURITY NUMBER CAPTURE AND VALIDATION             *
+005200*----------------------------------------------------------*
+005300 01  SSNum.
+005400     02  SSArea      PIC 999.
+005500         88  SSAREA-INVALID  VALUES 000, 666, 900 THRU 999.
+005600     02  SSGroup     PIC 99.
+005700     02  SSSerial    PIC 9999.
+005800 01  SS-VALID-SWITCH PIC X(01) VALUE "Y".
+005900     88  SS-VALID              VALUE "Y".
+006000     88  SS-INVALID            VALUE "N".
+006100 01  PIValue PIC 9(2).9(2) VALUE 3.14.
+006110*----------------------------------------------------------*
+006120* SHARED FIELD-EDIT CALL INTERFACE - SEE FLDEDIT            *
+006130*----------------------------------------------------------*
+006140 COPY FLDPARM.
+006200 PROCEDURE DIVISION.
+006300*----------------------------------------------------------*
+006400* 0000-MAINLINE                                             *
+006500*----------------------------------------------------------*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006800     PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+006900         UNTIL WS-EOF
+007000     PERFORM 7000-TERMINATE THRU 7000-EXIT
+007100     GO TO 9999-EXIT.
+007200*----------------------------------------------------------*
+007300* 1000-INITIALIZE - OPEN THE TRANSACTION FILE, PRIME READ   *
+007400*----------------------------------------------------------*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT USER-TRANSACTION
+007610     OPEN EXTEND AUDIT-LOG
+007620     IF NOT WS-AUDITLOG-OK
+007625         CLOSE AUDIT-LOG
+007630         OPEN OUTPUT AUDIT-LOG
+007640     END-IF
+007650     OPEN I-O EMPLOYEE-MASTER
+007660     IF NOT WS-EMPMSTR-OK
+007665         CLOSE EMPLOYEE-MASTER
+007670         OPEN OUTPUT EMPLOYEE-MASTER
+007680         CLOSE EMPLOYEE-MASTER
+007690         OPEN I-O EMPLOYEE-MASTER
+007691     END-IF
+007692     IF WS-EMPMSTR-OK
+007693         MOVE "Y" TO WS-EMPMSTR-AVAILABLE
+007694     ELSE
+007695         DISPLAY "EMPMSTR OPEN FAILED, STATUS " WS-EMPMSTR-STATUS
+007696     END-IF
+007700     IF NOT WS-USRTRAN-OK
+007800         DISPLAY "USRTRAN OPEN FAILED, STATUS "
+007900             WS-USRTRAN-STATUS
+008000         MOVE "Y" TO WS-EOF-SWITCH
+008050         MOVE "Y" TO WS-INTAKE-FAILURE-SW
+008100     ELSE
+008200         PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT
+008300     END-IF.
+008400 1000-EXIT.
+008500     EXIT.
+008600*----------------------------------------------------------*
+008700* 2000-READ-TRANSACTION - GET THE NEXT INTAKE TRANSACTION   *
+008800*----------------------------------------------------------*
+008900 2000-READ-TRANSACTION.
+009000     READ USER-TRANSACTION
+009100         AT END
+009200             MOVE "Y" TO WS-EOF-SWITCH
+009300     END-READ.
+009400 2000-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------*
+009700* 3000-PROCESS-TRANSACTION - GREET, SUM, AND VALIDATE SSN    *
+009800* FOR ONE INTAKE TRANSACTION.                                *
+009900*----------------------------------------------------------*
+010000 3000-PROCESS-TRANSACTION.
+010100     MOVE UT-USER-NAME TO UserName
+010200     MOVE UT-NUM1      TO NUM1
+010300     MOVE UT-NUM2      TO NUM2
+010400     MOVE UT-SSN       TO SSNum
+010500     PERFORM 4000-GREET-USER THRU 4000-EXIT
+010600     PERFORM 5000-SUM-TWO-NUMBERS THRU 5000-EXIT
+010700     PERFORM 6000-VALIDATE-AND-REPORT-SSN THRU 6000-EXIT
+010710     PERFORM 6400-EDIT-PAY-RATE THRU 6400-EXIT
+010730     IF SS-VALID AND FE-VALID AND WS-HAVE-EMPMSTR
+010740         PERFORM 6300-WRITE-EMPLOYEE-MASTER THRU 6300-EXIT
+010745     END-IF
+010750     PERFORM 6200-WRITE-AUDIT-RECORD THRU 6200-EXIT
+010800     PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+010900 3000-EXIT.
+011000     EXIT.
+011100*----------------------------------------------------------*
+011200* 4000-GREET-USER                                           *
+011300*----------------------------------------------------------*
+011400 4000-GREET-USER.
+011500     DISPLAY "Hello " UserName.
+011600 4000-EXIT.
+011700     EXIT.
+011800*----------------------------------------------------------*
+011900* 5000-SUM-TWO-NUMBERS                                      *
+012000*----------------------------------------------------------*
+012100 5000-SUM-TWO-NUMBERS.
+012200     COMPUTE Total = NUM1 + NUM2
+012300     DISPLAY NUM1 " + " NUM2 " = " Total.
+012400 5000-EXIT.
+012500     EXIT.
+012600*----------------------------------------------------------*
+012700* 6000-VALIDATE-AND-REPORT-SSN - VALIDATE THE TRANSACTION'S  *
+012800* SSN BEFORE IT IS TRUSTED ANYWHERE DOWNSTREAM.              *
+012900*----------------------------------------------------------*
+013000 6000-VALIDATE-AND-REPORT-SSN.
+013100     PERFORM 6100-VALIDATE-SSN THRU 6100-EXIT
+013200     IF SS-VALID
+013300         DISPLAY "Area " SSArea
+013400     ELSE
+013500         DISPLAY "Invalid social security number entered"
+013600     END-IF.
+013700 6000-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------*
+014000* 6100-VALIDATE-SSN - APPLY SSA ISSUANCE STRUCTURE RULES:    *
+014100* AREA MAY NOT BE 000, 666, OR IN THE 900-999 RANGE, AND     *
+014150* GROUP AND SERIAL MAY NOT INDEPENDENTLY BE ALL ZEROS - A     *
+014200* GROUP OF 00 OR A SERIAL OF 0000 IS INVALID EVEN IF THE      *
+014250* OTHER HALF OF THE NUMBER IS NON-ZERO.                       *
+014300*----------------------------------------------------------*
+014400 6100-VALIDATE-SSN.
+014500     SET SS-VALID TO TRUE
+014600     IF SSAREA-INVALID
+014700         SET SS-INVALID TO TRUE
+014800     END-IF
+014900     IF SSGroup = ZEROS OR SSSerial = ZEROS
+015000         SET SS-INVALID TO TRUE
+015100     END-IF.
+015200 6100-EXIT.
+015300     EXIT.
+015310*----------------------------------------------------------*
+015320* 6200-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED RECORD OF   *
+015330* WHO WAS KEYED IN, WHAT SSN WAS ENTERED, AND WHAT TOTAL     *
+015340* CAME OUT, SO INTAKE CAN BE TRACED LATER.                   *
+015350*----------------------------------------------------------*
+015360 6200-WRITE-AUDIT-RECORD.
+015365     MOVE SPACES TO AUDIT-LOG-RECORD
+015370     ACCEPT AL-TS-DATE FROM DATE
+015380     ACCEPT AL-TS-TIME FROM TIME
+015390     MOVE UserName TO AL-USER-NAME
+015400     MOVE SSNum    TO AL-SSN
+015410     MOVE Total    TO AL-TOTAL
+015420     WRITE AUDIT-LOG-RECORD.
+015430 6200-EXIT.
+015440     EXIT.
+015450*----------------------------------------------------------*
+015460* 6300-WRITE-EMPLOYEE-MASTER - RECORD THIS PERSON'S SSN,     *
+015470* NAME, AND PAY RATE ON THE SHARED EMPLOYEE-MASTER FILE SO   *
+015480* PAYROL00 CAN LOOK THEM UP BY SSN INSTEAD OF HAVING THE     *
+015490* SAME DATA HARDCODED SEPARATELY. A REPEAT INTAKE FOR THE    *
+015500* SAME SSN UPDATES THE EXISTING RECORD.                     *
+015510*----------------------------------------------------------*
+015520 6300-WRITE-EMPLOYEE-MASTER.
+015530     MOVE SSNum       TO EM-SSN
+015540     MOVE UserName    TO EM-NAME
+015550     MOVE UT-PAY-RATE TO EM-RATE
+015560     WRITE EMPLOYEE-MASTER-RECORD
+015570     IF WS-EMPMSTR-DUPLICATE
+015580         REWRITE EMPLOYEE-MASTER-RECORD
+015590     END-IF.
+015600 6300-EXIT.
+015610     EXIT.
+015620*----------------------------------------------------------*
+015630* 6400-EDIT-PAY-RATE - RUN UT-PAY-RATE THROUGH THE SHARED    *
+015640* FLDEDIT CLASS/RANGE CHECK BEFORE IT GOES ON THE EMPLOYEE-  *
+015650* MASTER RECORD.                                             *
+015660*----------------------------------------------------------*
+015670 6400-EDIT-PAY-RATE.
+015680     MOVE "COBOLMN"    TO FE-SOURCE-PROGRAM
+015690     MOVE "UT-PAY-RATE" TO FE-FIELD-NAME
+015700     MOVE UT-PAY-RATE  TO FE-NUMERIC-VALUE
+015710     SET FE-EDIT-RANGE TO TRUE
+015720     MOVE 1            TO FE-RANGE-LOW
+015730     MOVE 200          TO FE-RANGE-HIGH
+015740     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+015750     IF FE-INVALID
+015760         DISPLAY "PAY RATE REJECTED BY FIELD EDIT FOR "
+015770             UserName
+015780     END-IF.
+015790 6400-EXIT.
+015800     EXIT.
+015400*----------------------------------------------------------*
+015500* 7000-TERMINATE - CLOSE FILES AT END OF RUN                *
+015600*----------------------------------------------------------*
+015700 7000-TERMINATE.
+015830     SET FE-EDIT-CLOSE TO TRUE
+015840     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+015800     CLOSE USER-TRANSACTION
+015810     CLOSE AUDIT-LOG
+015815     IF WS-HAVE-EMPMSTR
+015816         CLOSE EMPLOYEE-MASTER
+015817     END-IF
+015850     MOVE 0 TO RETURN-CODE
+015860     IF WS-INTAKE-FAILED
+015870         MOVE 8 TO RETURN-CODE
+015880     END-IF.
+015900 7000-EXIT.
+016000     EXIT.
+016100*----------------------------------------------------------*
+016200* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+016300*----------------------------------------------------------*
+016400 9999-EXIT.
+016500     GOBACK.
