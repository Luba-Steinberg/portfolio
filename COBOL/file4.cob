@@ -1,32 +1,307 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE4.
-       AUTHOR. LIBI.
-       DATE-WRITTEN. JUNE 3, 2024.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       
-       PROCEDURE DIVISION.
-           GO TO SubOne.
-       SubOne.
-               DISPLAY "In Paragraph 1"
-               PERFORM SubTwo
-               DISPLAY "Returned to Paragraph 1"
-               PERFORM SubFour 2 TIMES.
-               DISPLAY "Repeat"
-      *         END-PERFORM.
-           STOP RUN.
-
-       SubThree.
-               DISPLAY "In Paragraph 3".
-
-       SubTwo.
-               DISPLAY "In Paragraph 2"
-               PERFORM SubThree
-               DISPLAY "Returned to Paragraph 2".
-
-       SubFour.
-               DISPLAY "repeat again".
-               
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILE4.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  OPERATIONS.
+000500 DATE-WRITTEN.  JUNE 3, 2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2024-06-03  LIBI  ORIGINAL PROGRAM - A FIXED GO TO SubOne *
+001200*                   CHAIN INTO SubOne/SubTwo/SubThree/      *
+001300*                   SubFour WITH NO RESTART CAPABILITY.     *
+001400* 2026-08-09  LIBI  STRAIGHTENED SubOne/SubTwo/SubThree/     *
+001500*                   SubFour OUT INTO A FLAT, ORDERED JOB-    *
+001600*                   STEP CHAIN AND ADDED A CHECKPOINT-FILE   *
+001700*                   WRITTEN AFTER EACH STEP COMPLETES, SO A  *
+001800*                   JOB THAT DIES MID-RUN CAN BE RESTARTED   *
+001900*                   AND WILL RESUME AT THE RIGHT STEP        *
+002000*                   INSTEAD OF FROM SubOne EVERY TIME.       *
+002050* 2026-08-09  LIBI  REPLACED THE UNCONDITIONAL GO TO SubOne   *
+002060*                   ENTRY WITH A PARM-DRIVEN JOB-STEP         *
+002070*                   SELECTOR: WHEN A STEP NAME IS SUPPLIED ON *
+002080*                   THE COMMAND LINE, ONLY THAT STEP RUNS;    *
+002090*                   OTHERWISE THE NORMAL CHECKPOINT-DRIVEN     *
+002095*                   CHAIN RUNS AS BEFORE.                     *
+002096* 2026-08-09  LIBI  EACH JOB STEP NOW SETS A COMPLETION        *
+002097*                   STATUS (TIED TO WHETHER ITS CHECKPOINT     *
+002098*                   WRITE SUCCEEDED) AND A FINAL PARAGRAPH      *
+002099*                   ROLLS THOSE STATUSES UP INTO RETURN-CODE,   *
+      *                   SO THE SCHEDULER CAN TELL A CLEAN RUN FROM *
+      *                   ONE WHERE A STEP FAILED.                   *
+002101* 2026-08-09  LIBI  1100-RUN-SELECTED-STEP NO LONGER WRITES A   *
+002102*                   CHECKPOINT AFTER A PARM-SELECTED STEP -     *
+002103*                   THAT WAS MOVING THE RESTART POINT BACKWARD  *
+002104*                   WHENEVER AN EARLIER STEP WAS RE-RUN BY PARM *
+002105*                   AFTER A LATER ONE HAD ALREADY CHECKPOINTED. *
+002106*                   THE PARM PATH IS NOW A TRUE BYPASS OF THE   *
+002107*                   CHECKPOINT CHAIN, AS DOCUMENTED.            *
+002108* 2026-08-09  LIBI  THAT SAME BYPASS PATH NEVER SET WS-RESTART- *
+002109*                   STEP OR CALLED THE STEP-STATUS PARAGRAPH -   *
+002110*                   BOTH WERE ONLY REACHED THROUGH THE          *
+002111*                   CHECKPOINT WRITE IT DELIBERATELY SKIPS - SO  *
+002112*                   RETURN-CODE STAYED 0 ON EVERY PARM-DRIVEN     *
+002113*                   RUN REGARDLESS OF OUTCOME. EACH WHEN BRANCH   *
+002114*                   NOW SETS WS-RESTART-STEP DIRECTLY AND CALLS  *
+002115*                   NEW PARAGRAPH 2200-SET-STEP-STATUS-NO-CKPT   *
+002116*                   TO RECORD THE STEP OK WITHOUT ANY CHECKPOINT *
+002117*                   I/O TO BASE THE STATUS ON.                   *
+002120*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CKPT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CHECKPOINT-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  CHECKPOINT-RECORD.
+003600     05  CK-LAST-STEP-COMPLETED     PIC X(10).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------*
+003900* FILE STATUS AND RESTART CONTROL FIELDS                    *
+004000*----------------------------------------------------------*
+004100 77  WS-CKPT-STATUS          PIC X(02) VALUE ZEROS.
+004200     88  WS-CKPT-OK                    VALUE "00".
+004300 77  WS-RESTART-STEP         PIC X(10) VALUE SPACES.
+004400 77  WS-STEP-RANK            PIC 9(01) COMP VALUE ZERO.
+004420 77  WS-JOB-PARM             PIC X(10) VALUE SPACES.
+004430*----------------------------------------------------------*
+004440* PER-STEP COMPLETION STATUS, ROLLED UP INTO RETURN-CODE    *
+004450* BY 9000-CHECK-RETURN-CODES.                                *
+004460*----------------------------------------------------------*
+004470 77  WS-SUBONE-STATUS        PIC X(01) VALUE SPACE.
+004471     88  SUBONE-OK                     VALUE "S".
+004472     88  SUBONE-FAILED                 VALUE "F".
+004480 77  WS-SUBTWO-STATUS        PIC X(01) VALUE SPACE.
+004481     88  SUBTWO-OK                     VALUE "S".
+004482     88  SUBTWO-FAILED                 VALUE "F".
+004490 77  WS-SUBTHREE-STATUS      PIC X(01) VALUE SPACE.
+004491     88  SUBTHREE-OK                   VALUE "S".
+004492     88  SUBTHREE-FAILED               VALUE "F".
+004495 77  WS-SUBFOUR-STATUS       PIC X(01) VALUE SPACE.
+004496     88  SUBFOUR-OK                    VALUE "S".
+004497     88  SUBFOUR-FAILED                VALUE "F".
+004500 PROCEDURE DIVISION.
+004600*----------------------------------------------------------*
+004700* 0000-MAINLINE - IF A JOB-STEP NAME WAS SUPPLIED ON THE    *
+004750* COMMAND LINE, RUN ONLY THAT STEP. OTHERWISE RUN THE       *
+004780* NORMAL CHAIN, SKIPPING WHATEVER THE LAST CHECKPOINT       *
+004790* SHOWS AS ALREADY COMPLETE.                                 *
+004900*----------------------------------------------------------*
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005150     IF WS-JOB-PARM NOT = SPACES
+005160         PERFORM 1100-RUN-SELECTED-STEP THRU 1100-EXIT
+005170     ELSE
+005200         IF WS-STEP-RANK < 1
+005300             PERFORM SubOne
+005400             PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+005500         END-IF
+005600         IF WS-STEP-RANK < 2
+005700             PERFORM SubTwo
+005800             MOVE "SUBTWO    " TO WS-RESTART-STEP
+005900             PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+006000         END-IF
+006100         IF WS-STEP-RANK < 3
+006200             PERFORM SubThree
+006300             MOVE "SUBTHREE  " TO WS-RESTART-STEP
+006400             PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+006500         END-IF
+006600         IF WS-STEP-RANK < 4
+006700             PERFORM SubFour 2 TIMES
+006800             MOVE "SUBFOUR   " TO WS-RESTART-STEP
+006900             PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+007000         END-IF
+007050     END-IF
+007060     PERFORM 9000-CHECK-RETURN-CODES THRU 9000-EXIT
+007100     GO TO 9999-EXIT.
+007200*----------------------------------------------------------*
+007300* 1000-INITIALIZE - READ THE LAST CHECKPOINT, IF ANY, AND   *
+007400* TRANSLATE IT INTO A STEP RANK SO MAINLINE KNOWS WHERE TO   *
+007500* PICK BACK UP.                                              *
+007600*----------------------------------------------------------*
+007700 1000-INITIALIZE.
+007750     ACCEPT WS-JOB-PARM FROM COMMAND-LINE
+007800     OPEN INPUT CHECKPOINT-FILE
+007900     IF WS-CKPT-OK
+008000         READ CHECKPOINT-FILE
+008100             AT END
+008200                 MOVE SPACES TO WS-RESTART-STEP
+008300         END-READ
+008400         IF WS-CKPT-OK
+008500             MOVE CK-LAST-STEP-COMPLETED TO WS-RESTART-STEP
+008600         END-IF
+008700         CLOSE CHECKPOINT-FILE
+008800     ELSE
+008900         MOVE SPACES TO WS-RESTART-STEP
+009000     END-IF
+009100     PERFORM 1050-DETERMINE-RESTART-RANK THRU 1050-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400*----------------------------------------------------------*
+009500* 1050-DETERMINE-RESTART-RANK - TURN THE LAST COMPLETED     *
+009600* STEP NAME INTO A NUMERIC RANK FOR THE IF TESTS ABOVE.      *
+009700*----------------------------------------------------------*
+009800 1050-DETERMINE-RESTART-RANK.
+009900     EVALUATE WS-RESTART-STEP
+010000         WHEN "SUBONE    "
+010100             MOVE 1 TO WS-STEP-RANK
+010200         WHEN "SUBTWO    "
+010300             MOVE 2 TO WS-STEP-RANK
+010400         WHEN "SUBTHREE  "
+010500             MOVE 3 TO WS-STEP-RANK
+010600         WHEN "SUBFOUR   "
+010700             MOVE 4 TO WS-STEP-RANK
+010800         WHEN OTHER
+010900             MOVE 0 TO WS-STEP-RANK
+011000     END-EVALUATE.
+011100 1050-EXIT.
+011200     EXIT.
+011210*----------------------------------------------------------*
+011212* 1100-RUN-SELECTED-STEP - RUN ONLY THE ONE JOB STEP NAMED   *
+011214* ON THE COMMAND LINE, REGARDLESS OF THE LAST CHECKPOINT.    *
+011216* THIS IS A TRUE BYPASS OF THE CHECKPOINT CHAIN - THE STEP   *
+011218* RUNS BUT THE CHECKPOINT IS NOT TOUCHED, SO RUNNING AN      *
+011220* EARLIER STEP BY PARM AFTER A LATER STEP HAS ALREADY        *
+011222* CHECKPOINTED CANNOT MOVE THE RESTART POINT BACKWARD. THE   *
+011224* STEP STILL NEEDS ITS OWN COMPLETION STATUS SET FOR         *
+011226* 9000-CHECK-RETURN-CODES, SO EACH BRANCH RECORDS THE STEP  *
+011228* IT RAN AND MARKS IT OK THROUGH 2200-SET-STEP-STATUS-NO-   *
+011230* CKPT RATHER THAN THROUGH THE CHECKPOINT WRITE IT SKIPS.    *
+011232*----------------------------------------------------------*
+011250 1100-RUN-SELECTED-STEP.
+011260     EVALUATE WS-JOB-PARM
+011270         WHEN "SUBONE"
+011280             PERFORM SubOne
+011290             PERFORM 2200-SET-STEP-STATUS-NO-CKPT THRU 2200-EXIT
+011300         WHEN "SUBTWO"
+011310             PERFORM SubTwo
+011320             MOVE "SUBTWO    " TO WS-RESTART-STEP
+011330             PERFORM 2200-SET-STEP-STATUS-NO-CKPT THRU 2200-EXIT
+011340         WHEN "SUBTHREE"
+011350             PERFORM SubThree
+011360             MOVE "SUBTHREE  " TO WS-RESTART-STEP
+011370             PERFORM 2200-SET-STEP-STATUS-NO-CKPT THRU 2200-EXIT
+011380         WHEN "SUBFOUR"
+011390             PERFORM SubFour 2 TIMES
+011400             MOVE "SUBFOUR   " TO WS-RESTART-STEP
+011410             PERFORM 2200-SET-STEP-STATUS-NO-CKPT THRU 2200-EXIT
+011420         WHEN OTHER
+011430             DISPLAY "INVALID JOB STEP PARM: " WS-JOB-PARM
+011440     END-EVALUATE.
+011450 1100-EXIT.
+011460     EXIT.
+011300*----------------------------------------------------------*
+011400* 2000-WRITE-CHECKPOINT - RECORD THE STEP THAT JUST          *
+011500* COMPLETED SO A RESTART PICKS UP AFTER IT, NOT BEFORE IT.   *
+011600*----------------------------------------------------------*
+011700 2000-WRITE-CHECKPOINT.
+011800     OPEN OUTPUT CHECKPOINT-FILE
+011900     MOVE WS-RESTART-STEP TO CK-LAST-STEP-COMPLETED
+012000     WRITE CHECKPOINT-RECORD
+012100     CLOSE CHECKPOINT-FILE
+012110     PERFORM 2100-SET-STEP-STATUS THRU 2100-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012310*----------------------------------------------------------*
+012320* 2100-SET-STEP-STATUS - RECORD WHETHER THE STEP THAT JUST   *
+012330* FINISHED ALSO GOT ITS CHECKPOINT WRITTEN SUCCESSFULLY.     *
+012340* THE CHECKPOINT WRITE IS THE ONLY REAL I/O A STEP DOES, SO  *
+012350* ITS STATUS IS WHAT DRIVES EACH STEP'S PASS/FAIL RESULT.    *
+012360*----------------------------------------------------------*
+012370 2100-SET-STEP-STATUS.
+012380     EVALUATE WS-RESTART-STEP
+012390         WHEN "SUBONE    "
+012400             IF WS-CKPT-OK
+012410                 SET SUBONE-OK TO TRUE
+012420             ELSE
+012430                 SET SUBONE-FAILED TO TRUE
+012440             END-IF
+012450         WHEN "SUBTWO    "
+012460             IF WS-CKPT-OK
+012470                 SET SUBTWO-OK TO TRUE
+012480             ELSE
+012490                 SET SUBTWO-FAILED TO TRUE
+012500             END-IF
+012510         WHEN "SUBTHREE  "
+012520             IF WS-CKPT-OK
+012530                 SET SUBTHREE-OK TO TRUE
+012540             ELSE
+012550                 SET SUBTHREE-FAILED TO TRUE
+012560             END-IF
+012570         WHEN "SUBFOUR   "
+012580             IF WS-CKPT-OK
+012590                 SET SUBFOUR-OK TO TRUE
+012600             ELSE
+012610                 SET SUBFOUR-FAILED TO TRUE
+012620             END-IF
+012630     END-EVALUATE.
+012640 2100-EXIT.
+012650     EXIT.
+012660*----------------------------------------------------------*
+012662* 2200-SET-STEP-STATUS-NO-CKPT - RECORD THAT THE STEP THAT   *
+012664* JUST FINISHED COMPLETED OK WHEN RUN THROUGH THE PARM-      *
+012666* DRIVEN BYPASS, WHICH DOES NO CHECKPOINT I/O TO BASE A      *
+012668* STATUS ON. THE STEPS THEMSELVES DO NO I/O EITHER, SO       *
+012670* REACHING THIS PARAGRAPH MEANS THE STEP RAN SUCCESSFULLY.   *
+012672*----------------------------------------------------------*
+012674 2200-SET-STEP-STATUS-NO-CKPT.
+012676     EVALUATE WS-RESTART-STEP
+012678         WHEN "SUBONE    "
+012680             SET SUBONE-OK TO TRUE
+012682         WHEN "SUBTWO    "
+012684             SET SUBTWO-OK TO TRUE
+012686         WHEN "SUBTHREE  "
+012688             SET SUBTHREE-OK TO TRUE
+012690         WHEN "SUBFOUR   "
+012692             SET SUBFOUR-OK TO TRUE
+012694     END-EVALUATE.
+012696 2200-EXIT.
+012698     EXIT.
+012400*----------------------------------------------------------*
+012500* SubOne - JOB STEP 1                                       *
+012600*----------------------------------------------------------*
+012700 SubOne.
+012800     DISPLAY "In Paragraph 1"
+012900     MOVE "SUBONE    " TO WS-RESTART-STEP.
+013000*----------------------------------------------------------*
+013100* SubTwo - JOB STEP 2                                       *
+013200*----------------------------------------------------------*
+013300 SubTwo.
+013400     DISPLAY "In Paragraph 2".
+013500*----------------------------------------------------------*
+013600* SubThree - JOB STEP 3                                     *
+013700*----------------------------------------------------------*
+013800 SubThree.
+013900     DISPLAY "In Paragraph 3".
+014000*----------------------------------------------------------*
+014100* SubFour - JOB STEP 4                                      *
+014200*----------------------------------------------------------*
+014300 SubFour.
+014400     DISPLAY "repeat again".
+014500*----------------------------------------------------------*
+014520* 9000-CHECK-RETURN-CODES - ROLL UP THE FOUR STEP STATUSES   *
+014540* INTO A SINGLE RETURN-CODE FOR THE SCHEDULER.               *
+014560*----------------------------------------------------------*
+014580 9000-CHECK-RETURN-CODES.
+014600     MOVE 0 TO RETURN-CODE
+014620     IF SUBONE-FAILED OR SUBTWO-FAILED
+014640         OR SUBTHREE-FAILED OR SUBFOUR-FAILED
+014660         MOVE 8 TO RETURN-CODE
+014680         DISPLAY "FILE4 COMPLETED WITH A FAILED STEP, "
+014685             "RETURN-CODE " RETURN-CODE
+014690     END-IF.
+014700 9000-EXIT.
+014710     EXIT.
+014500*----------------------------------------------------------*
+014600* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+014700*----------------------------------------------------------*
+014800 9999-EXIT.
+014900     STOP RUN.
