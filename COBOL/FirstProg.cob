@@ -1,31 +1,610 @@
-      * A B
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROL00.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *  Variables for the report
-       77  WHO         PIC X(15).
-       77  WHERE       PIC X(20).
-       77  WHY         PIC X(30).
-       77  RATE        PIC 9(3).
-       77  HOURS       PIC 9(3).
-       77  GROSS-RAY   PIC 9(5).
-
-       PROCEDURE DIVISION.
-      *COBOL MOVE statements - Literal text to variables
-           MOVE "LIBI" TO WHO.
-           MOVE "Jerusalem, Israel" TO WHERE.
-           MOVE "Works on her COBOL project" TO WHY.
-           MOVE 19 TO HOURS.
-           MOVE 23 TO RATE.
-      * Calculate using COMPUTE reserved word
-           COMPUTE GROSS-RAY = HOURS * RATE.
-      * DISPPLAY statements
-           DISPLAY "Name: " WHO.
-           DISPLAY "Location:" WHERE.
-           DISPLAY "Reason:" WHY.
-           DISPLAY "Hours worked:" HOURS.
-           DISPLAY "Hourly rate:" RATE.
-           DISPLAY "Gross rate:" GROSS-RAY.
-           DISPLAY WHY "from" WHO.
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PAYROL00.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  PAYROLL DEPARTMENT.
+000500 DATE-WRITTEN.  JUNE 2, 2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2024-06-02  LIBI  ORIGINAL PROGRAM - FLAT GROSS PAY.      *
+001200* 2026-08-09  LIBI  ADDED WEEKLY OVERTIME PREMIUM AT 1.5X   *
+001300*                   RATE FOR HOURS WORKED OVER 40, PER      *
+001400*                   STATE WAGE LAW AND COMPANY POLICY.      *
+001500* 2026-08-09  LIBI  REPLACED HARDCODED EMPLOYEE MOVES WITH  *
+001600*                   A READ LOOP OVER PAYROLL-MASTER SO THE  *
+001700*                   WHOLE FILE OF EMPLOYEES IS PAID IN ONE  *
+001800*                   RUN.                                    *
+001900* 2026-08-09  LIBI  ADDED FEDERAL/STATE/FICA WITHHOLDING    *
+002000*                   AND NET PAY, DRIVEN OFF A WITHHOLDING    *
+002100*                   BRACKET TABLE.                           *
+002200* 2026-08-09  LIBI  ADDED A PRINTED PAYROLL REGISTER, WITH   *
+002300*                   PAGE HEADINGS AND A GROSS PAY CONTROL    *
+002400*                   TOTAL LINE, FOR ACCOUNTING.              *
+002450* 2026-08-09  LIBI  ADDED YTD GROSS/WITHHOLDING ACCUMULATION *
+002460*                   ON THE MASTER RECORD AND A YEAR-END      *
+002470*                   SUMMARY RUN (PARM "Y") FOR W-2 PREP.     *
+002480* 2026-08-09  LIBI  CHANGED 9999-EXIT FROM STOP RUN TO        *
+002490*                   GOBACK SO THIS PROGRAM CAN ALSO RUN AS A  *
+002495*                   CALLED STEP OF A LARGER JOB.              *
+002496* 2026-08-09  LIBI  EACH RUN NOW DROPS ITS GROSS PAY CONTROL  *
+002497*                   TOTAL TO A GROSSRUN FILE SO THE GROSSREC  *
+002498*                   RECONCILIATION PROGRAM CAN COMPARE IT      *
+002499*                   AGAINST THE PRIOR RUN'S TOTAL.             *
+002501* 2026-08-09  LIBI  EACH EMPLOYEE IS NOW LOOKED UP BY PM-SSN   *
+002502*                   ON THE SHARED EMPLOYEE-MASTER FILE SO      *
+002503*                   NAME AND RATE COME FROM THE SAME RECORD    *
+002504*                   COBOL-MAIN WRITES AT INTAKE, INSTEAD OF    *
+002505*                   ONLY FROM PAYROLL-MASTER.                  *
+002506* 2026-08-09  LIBI  ADDED A SORT STEP AFTER THE PAYROLL RUN    *
+002507*                   THAT RANKS EMPLOYEES HIGHEST-TO-LOWEST BY  *
+002508*                   GROSS-RAY AND WRITES A TOP-EARNERS REPORT. *
+002509* 2026-08-09  LIBI  A YEAR-END RUN NO LONGER RECALCULATES OR    *
+002510*                   RE-ACCUMULATES THE PERIOD - IT NOW ONLY     *
+002511*                   PRINTS THE YEAR-END DETAIL LINE OFF THE     *
+002512*                   YTD FIELDS ALREADY ON THE MASTER RECORD, SO *
+002513*                   RERUNNING "Y" TO REPRINT FOR W-2 PREP NO    *
+002514*                   LONGER DOUBLE-COUNTS THE PERIOD.            *
+002515* 2026-08-09  LIBI  SETS RETURN-CODE 8 AT TERMINATION IF THE    *
+002516*                   PAYROLL-MASTER FILE NEVER OPENED, SO        *
+002517*                   DAYBATCH CAN TELL THIS STEP FAILED.         *
+002518* 2026-08-09  LIBI  A YEAR-END RUN NO LONGER DROPS A ZERO GROSS *
+002519*                   CONTROL TOTAL TO GROSSRUN OR PRODUCES AN    *
+002520*                   EMPTY TOP-EARNERS REPORT, SINCE NEITHER IS  *
+002521*                   ACCUMULATED DURING A YEAR-END RUN ANYWAY -  *
+002522*                   BOTH STEPS NOW RUN ONLY ON A NORMAL PERIOD  *
+002523*                   RUN, MATCHING THE GROSS-RAY ACCUMULATION    *
+002524*                   GATING.                                    *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT PAYROLL-MASTER ASSIGN TO "PAYRMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003500         RECORD KEY IS PM-EMPLOYEE-ID
+003600         FILE STATUS IS WS-PAYRMSTR-STATUS.
+003700     SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-PAYREG-STATUS.
+003950     SELECT GROSS-CONTROL-OUT ASSIGN TO "GROSSRUN"
+003960         ORGANIZATION IS LINE SEQUENTIAL
+003970         FILE STATUS IS WS-GROSSRUN-STATUS.
+003980     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMSTR"
+003981         ORGANIZATION IS INDEXED
+003982         ACCESS MODE IS RANDOM
+003983         RECORD KEY IS EM-SSN
+003984         FILE STATUS IS WS-EMPMSTR-STATUS.
+003985     SELECT GROSS-WORK-FILE ASSIGN TO "GROSSWRK"
+003986         ORGANIZATION IS LINE SEQUENTIAL
+003987         FILE STATUS IS WS-GROSSWRK-STATUS.
+003988     SELECT SORTED-GROSS-FILE ASSIGN TO "SRTOUT"
+003989         ORGANIZATION IS LINE SEQUENTIAL
+003990         FILE STATUS IS WS-SRTOUT-STATUS.
+003991     SELECT TOP-EARNERS-REPORT ASSIGN TO "TOPEARN"
+003992         ORGANIZATION IS LINE SEQUENTIAL
+003993         FILE STATUS IS WS-TOPEARN-STATUS.
+003994     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  PAYROLL-MASTER
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY PAYRMSTR.
+004410 FD  EMPLOYEE-MASTER
+004420     LABEL RECORDS ARE STANDARD.
+004430 COPY EMPMSTR.
+004500 FD  PAYROLL-REGISTER
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORD CONTAINS 132 CHARACTERS.
+004800 01  REGISTER-RECORD             PIC X(132).
+004850 FD  GROSS-CONTROL-OUT
+004860     LABEL RECORDS ARE STANDARD.
+004870 COPY GROSSRUN.
+004871 FD  GROSS-WORK-FILE
+004872     LABEL RECORDS ARE STANDARD.
+004873 01  GROSS-WORK-RECORD.
+004874     05  GW-GROSS                PIC 9(07).
+004875     05  GW-NAME                 PIC X(15).
+004876 FD  SORTED-GROSS-FILE
+004877     LABEL RECORDS ARE STANDARD.
+004878 01  SORTED-GROSS-RECORD.
+004879     05  SG-GROSS                PIC 9(07).
+004880     05  SG-NAME                 PIC X(15).
+004881 FD  TOP-EARNERS-REPORT
+004882     LABEL RECORDS ARE STANDARD.
+004883 01  TOP-EARNERS-RECORD          PIC X(80).
+004884 SD  SORT-WORK-FILE.
+004885 01  SORT-WORK-RECORD.
+004886     05  SW-GROSS                PIC 9(07).
+004887     05  SW-NAME                 PIC X(15).
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------*
+005100* FILE STATUS AND CONTROL SWITCHES                          *
+005200*----------------------------------------------------------*
+005300 77  WS-PAYRMSTR-STATUS  PIC X(02)   VALUE ZEROS.
+005400     88  WS-PAYRMSTR-OK              VALUE "00".
+005500 77  WS-PAYREG-STATUS    PIC X(02)   VALUE ZEROS.
+005600     88  WS-PAYREG-OK                VALUE "00".
+005650 77  WS-GROSSRUN-STATUS  PIC X(02)   VALUE ZEROS.
+005660     88  WS-GROSSRUN-OK              VALUE "00".
+005670 77  WS-EMPMSTR-STATUS   PIC X(02)   VALUE ZEROS.
+005680     88  WS-EMPMSTR-OK               VALUE "00".
+005690     88  WS-EMPMSTR-NOT-FOUND        VALUE "23".
+005691 77  WS-EMPMSTR-AVAILABLE PIC X(01) VALUE "N".
+005692     88  WS-HAVE-EMPMSTR              VALUE "Y".
+005693 77  WS-GROSSWRK-STATUS  PIC X(02)   VALUE ZEROS.
+005694     88  WS-GROSSWRK-OK              VALUE "00".
+005695 77  WS-SRTOUT-STATUS    PIC X(02)   VALUE ZEROS.
+005696     88  WS-SRTOUT-OK                VALUE "00".
+005697 77  WS-TOPEARN-STATUS   PIC X(02)   VALUE ZEROS.
+005698     88  WS-TOPEARN-OK               VALUE "00".
+005699 77  WS-SRTOUT-EOF-SWITCH PIC X(01)  VALUE "N".
+005701     88  WS-SRTOUT-EOF               VALUE "Y".
+005702 77  WS-TE-RANK          PIC 9(03) COMP VALUE ZEROS.
+005700 77  WS-EOF-SWITCH       PIC X(01)   VALUE "N".
+005800     88  WS-EOF                      VALUE "Y".
+005802 77  WS-PAYROLL-FAILURE-SW PIC X(01) VALUE "N".
+005804     88  WS-PAYROLL-FAILED            VALUE "Y".
+005810 77  WS-RUN-MODE         PIC X(01)   VALUE "P".
+005820     88  WS-YEAR-END-RUN             VALUE "Y".
+005830 77  WS-YEAR-END-GROSS   PIC 9(07)   VALUE ZEROS.
+005840 77  WS-YEAR-END-WITHHLD PIC 9(07)   VALUE ZEROS.
+005850 77  WS-YE-HEADING-DONE  PIC X(01)   VALUE "N".
+005860     88  WS-YE-HEADING-PRINTED       VALUE "Y".
+005900*----------------------------------------------------------*
+006000* REPORT PAGE CONTROL                                       *
+006100*----------------------------------------------------------*
+006200 77  WS-PAGE-COUNT       PIC 9(03)   VALUE ZEROS.
+006300 77  WS-LINE-COUNT       PIC 9(03)   VALUE ZEROS.
+006400 77  WS-LINES-PER-PAGE   PIC 9(03)   VALUE 45.
+006500 77  CONTROL-TOTAL-GROSS PIC 9(07)   VALUE ZEROS.
+006600*----------------------------------------------------------*
+006700* EMPLOYEE IDENTIFICATION AND PAY DATA FOR CURRENT RECORD   *
+006800*----------------------------------------------------------*
+006900 77  WHO             PIC X(15).
+007000 77  WHERE           PIC X(20).
+007100 77  WHY             PIC X(30).
+007200 77  RATE            PIC 9(03).
+007300 77  HOURS           PIC 9(03).
+007400*----------------------------------------------------------*
+007500* OVERTIME WORK FIELDS                                      *
+007600*----------------------------------------------------------*
+007700 77  STANDARD-HOURS  PIC 9(3)     VALUE 40.
+007800 77  OVERTIME-FACTOR PIC 9V9      VALUE 1.5.
+007900 77  REGULAR-HOURS   PIC 9(3)     VALUE ZEROS.
+008000 77  OVERTIME-HOURS  PIC 9(3)     VALUE ZEROS.
+008100 77  REGULAR-PAY     PIC 9(5)     VALUE ZEROS.
+008200 77  OVERTIME-PAY    PIC 9(5)     VALUE ZEROS.
+008300 77  GROSS-RAY       PIC 9(5).
+008400*----------------------------------------------------------*
+008500* FEDERAL WITHHOLDING BRACKET TABLE - SIMPLIFIED FLAT-RATE   *
+008600* SCHEDULE PER BRACKET, LOOKED UP BY GROSS PAY.              *
+008700*----------------------------------------------------------*
+008800 01  FEDERAL-WITHHOLDING-TABLE.
+008900     05  FILLER          PIC X(09) VALUE "000300010".
+009000     05  FILLER          PIC X(09) VALUE "000700150".
+009100     05  FILLER          PIC X(09) VALUE "999999220".
+009200 01  FEDERAL-WITHHOLDING-ENTRIES REDEFINES
+009300         FEDERAL-WITHHOLDING-TABLE.
+009400     05  FW-ENTRY OCCURS 3 TIMES
+009500             INDEXED BY FW-INDEX.
+009600         10  FW-UPPER-LIMIT  PIC 9(6).
+009700         10  FW-RATE         PIC V999.
+009800*----------------------------------------------------------*
+009900* FICA AND STATE WITHHOLDING RATES, AND RESULT FIELDS       *
+010000*----------------------------------------------------------*
+010100 77  FICA-RATE           PIC V9999   VALUE .0765.
+010200 77  STATE-RATE          PIC V99     VALUE .05.
+010300 77  FEDERAL-WITHHOLDING PIC 9(5)    VALUE ZEROS.
+010400 77  FICA-WITHHOLDING    PIC 9(5)    VALUE ZEROS.
+010500 77  STATE-WITHHOLDING   PIC 9(5)    VALUE ZEROS.
+010600 77  TOTAL-WITHHOLDING   PIC 9(5)    VALUE ZEROS.
+010700 77  NET-PAY             PIC 9(5)    VALUE ZEROS.
+010800*----------------------------------------------------------*
+010900* PAYROLL REGISTER REPORT LINE LAYOUTS                      *
+011000*----------------------------------------------------------*
+011100 01  RPT-HEADING-1.
+011200     05  FILLER          PIC X(01) VALUE SPACE.
+011300     05  FILLER          PIC X(20) VALUE "PAYROLL REGISTER".
+011400     05  FILLER          PIC X(06) VALUE "PAGE  ".
+011500     05  RPT-PAGE        PIC ZZ9.
+011600 01  RPT-HEADING-2.
+011700     05  FILLER          PIC X(01) VALUE SPACE.
+011800     05  FILLER          PIC X(15) VALUE "EMPLOYEE".
+011900     05  FILLER          PIC X(20) VALUE "LOCATION".
+012000     05  FILLER          PIC X(08) VALUE "HOURS".
+012100     05  FILLER          PIC X(08) VALUE "RATE".
+012200     05  FILLER          PIC X(10) VALUE "GROSS".
+012300     05  FILLER          PIC X(10) VALUE "FEDERAL".
+012400     05  FILLER          PIC X(08) VALUE "FICA".
+012500     05  FILLER          PIC X(08) VALUE "STATE".
+012600     05  FILLER          PIC X(10) VALUE "NET PAY".
+012700 01  RPT-DETAIL-LINE.
+012800     05  FILLER          PIC X(01) VALUE SPACE.
+012900     05  RPT-NAME        PIC X(15).
+013000     05  RPT-LOCATION    PIC X(20).
+013100     05  RPT-HOURS       PIC ZZ9.
+013200     05  FILLER          PIC X(05) VALUE SPACES.
+013300     05  RPT-RATE        PIC ZZ9.
+013400     05  FILLER          PIC X(05) VALUE SPACES.
+013500     05  RPT-GROSS       PIC ZZ,ZZ9.
+013600     05  FILLER          PIC X(04) VALUE SPACES.
+013700     05  RPT-FEDERAL     PIC ZZ,ZZ9.
+013800     05  FILLER          PIC X(04) VALUE SPACES.
+013900     05  RPT-FICA        PIC ZZ,ZZ9.
+014000     05  FILLER          PIC X(04) VALUE SPACES.
+014100     05  RPT-STATE       PIC ZZ,ZZ9.
+014200     05  FILLER          PIC X(04) VALUE SPACES.
+014300     05  RPT-NET         PIC ZZ,ZZ9.
+014400 01  RPT-TOTAL-LINE.
+014500     05  FILLER          PIC X(01) VALUE SPACE.
+014600     05  FILLER          PIC X(35)
+014700             VALUE "CONTROL TOTAL - GROSS PAY:".
+014800     05  RPT-CONTROL-TOTAL PIC ZZZ,ZZ9.
+014850*----------------------------------------------------------*
+014860* YEAR-END SUMMARY REPORT LINE LAYOUTS                      *
+014870*----------------------------------------------------------*
+014880 01  RPT-YE-HEADING.
+014890     05  FILLER          PIC X(01) VALUE SPACE.
+014900     05  FILLER          PIC X(30) VALUE "YEAR-END SUMMARY".
+014910     05  FILLER          PIC X(20) VALUE "YTD GROSS".
+014920     05  FILLER          PIC X(20) VALUE "YTD WITHHOLDING".
+014930 01  RPT-YE-DETAIL-LINE.
+014940     05  FILLER          PIC X(01) VALUE SPACE.
+014950     05  RPT-YE-NAME     PIC X(15).
+014960     05  FILLER          PIC X(15) VALUE SPACES.
+014970     05  RPT-YE-GROSS    PIC ZZZ,ZZ9.
+014980     05  FILLER          PIC X(10) VALUE SPACES.
+014990     05  RPT-YE-WITHHLD  PIC ZZZ,ZZ9.
+015000 01  RPT-YE-TOTAL-LINE.
+015010     05  FILLER          PIC X(01) VALUE SPACE.
+015020     05  FILLER          PIC X(30)
+015030             VALUE "YEAR-END GRAND TOTAL:".
+015040     05  RPT-YE-TOT-GROSS   PIC ZZZ,ZZ9.
+015050     05  FILLER          PIC X(10) VALUE SPACES.
+015060     05  RPT-YE-TOT-WITHHLD PIC ZZZ,ZZ9.
+015070*----------------------------------------------------------*
+015080* TOP-EARNERS REPORT LINE LAYOUTS                           *
+015090*----------------------------------------------------------*
+015100 01  TE-HEADING-1.
+015110     05  FILLER          PIC X(01) VALUE SPACE.
+015120     05  FILLER          PIC X(20) VALUE "TOP EARNERS REPORT".
+015130     05  FILLER          PIC X(59) VALUE SPACES.
+015140 01  TE-HEADING-2.
+015150     05  FILLER          PIC X(01) VALUE SPACE.
+015160     05  FILLER          PIC X(05) VALUE "RANK".
+015170     05  FILLER          PIC X(04) VALUE SPACES.
+015180     05  FILLER          PIC X(15) VALUE "EMPLOYEE".
+015190     05  FILLER          PIC X(05) VALUE SPACES.
+015200     05  FILLER          PIC X(10) VALUE "GROSS PAY".
+015210 01  TE-DETAIL-LINE.
+015220     05  FILLER          PIC X(01) VALUE SPACE.
+015230     05  TE-RANK         PIC ZZ9.
+015240     05  FILLER          PIC X(04) VALUE SPACES.
+015250     05  TE-NAME         PIC X(15).
+015260     05  FILLER          PIC X(05) VALUE SPACES.
+015270     05  TE-GROSS        PIC ZZZ,ZZ9.
+014900 PROCEDURE DIVISION.
+015000*----------------------------------------------------------*
+015100* 0000-MAINLINE                                             *
+015200*----------------------------------------------------------*
+015300 0000-MAINLINE.
+015400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+015500     PERFORM 3000-PROCESS-EMPLOYEE THRU 3000-EXIT
+015600         UNTIL WS-EOF
+015650     IF WS-YEAR-END-RUN
+015660         PERFORM 6300-PRINT-YEAR-END-SUMMARY THRU 6300-EXIT
+015670     END-IF
+015700     PERFORM 7000-TERMINATE THRU 7000-EXIT
+015710     IF NOT WS-YEAR-END-RUN
+015720         PERFORM 7500-PRODUCE-TOP-EARNERS-REPORT THRU 7500-EXIT
+015730     END-IF
+015800     GO TO 9999-EXIT.
+015900*----------------------------------------------------------*
+016000* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME READ  *
+016100*----------------------------------------------------------*
+016200 1000-INITIALIZE.
+016210     ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+016220     IF WS-RUN-MODE NOT = "Y"
+016230         MOVE "P" TO WS-RUN-MODE
+016240     END-IF
+016300     OPEN I-O PAYROLL-MASTER
+016400     OPEN OUTPUT PAYROLL-REGISTER
+016450     OPEN OUTPUT GROSS-CONTROL-OUT
+016455     OPEN OUTPUT GROSS-WORK-FILE
+016460     OPEN INPUT EMPLOYEE-MASTER
+016470     IF WS-EMPMSTR-OK
+016480         MOVE "Y" TO WS-EMPMSTR-AVAILABLE
+016490     END-IF
+016500     IF NOT WS-PAYRMSTR-OK
+016600         DISPLAY "PAYRMSTR OPEN FAILED, STATUS "
+016700             WS-PAYRMSTR-STATUS
+016800         MOVE "Y" TO WS-EOF-SWITCH
+016810         MOVE "Y" TO WS-PAYROLL-FAILURE-SW
+016900     ELSE
+017000         PERFORM 6000-PRINT-HEADINGS THRU 6000-EXIT
+017100         PERFORM 2000-READ-PAYROLL-MASTER THRU 2000-EXIT
+017200     END-IF.
+017300 1000-EXIT.
+017400     EXIT.
+017500*----------------------------------------------------------*
+017600* 2000-READ-PAYROLL-MASTER - GET THE NEXT EMPLOYEE RECORD   *
+017700*----------------------------------------------------------*
+017800 2000-READ-PAYROLL-MASTER.
+017900     READ PAYROLL-MASTER
+018000         AT END
+018100             MOVE "Y" TO WS-EOF-SWITCH
+018200     END-READ.
+018300 2000-EXIT.
+018400     EXIT.
+018500*----------------------------------------------------------*
+018600* 3000-PROCESS-EMPLOYEE - CALCULATE AND REPORT ONE EMPLOYEE *
+018700*----------------------------------------------------------*
+018800 3000-PROCESS-EMPLOYEE.
+018850     MOVE PM-NAME     TO WHO
+018860     MOVE PM-RATE     TO RATE
+018870     IF WS-HAVE-EMPMSTR
+018880         PERFORM 3100-LOOKUP-EMPLOYEE-MASTER THRU 3100-EXIT
+018890     END-IF
+019000     MOVE PM-LOCATION TO WHERE
+019100     MOVE PM-REASON   TO WHY
+019300     MOVE PM-HOURS    TO HOURS
+019310     IF WS-YEAR-END-RUN
+019320         PERFORM 6400-WRITE-YEAR-END-DETAIL THRU 6400-EXIT
+019330     ELSE
+019400         PERFORM 4000-CALCULATE-GROSS-PAY THRU 4000-EXIT
+019500         PERFORM 5000-CALCULATE-WITHHOLDING THRU 5000-EXIT
+019600         ADD GROSS-RAY TO CONTROL-TOTAL-GROSS
+019610         ADD GROSS-RAY TO PM-YTD-GROSS
+019620         ADD TOTAL-WITHHOLDING TO PM-YTD-WITHHOLDING
+019630         REWRITE PAYROLL-MASTER-RECORD
+019700         PERFORM 6100-WRITE-DETAIL-LINE THRU 6100-EXIT
+019740         PERFORM 6600-WRITE-GROSS-WORK-RECORD THRU 6600-EXIT
+019800         PERFORM 8000-PRODUCE-DISPLAY THRU 8000-EXIT
+019810     END-IF
+019900     PERFORM 2000-READ-PAYROLL-MASTER THRU 2000-EXIT.
+020000 3000-EXIT.
+020100     EXIT.
+020110*----------------------------------------------------------*
+020120* 3100-LOOKUP-EMPLOYEE-MASTER - PULL NAME AND RATE FROM THE  *
+020130* SHARED EMPLOYEE-MASTER RECORD BY MATCHING PM-SSN, SO THIS  *
+020140* RUN USES THE SAME DATA COBOL-MAIN CAPTURED AT INTAKE. IF   *
+020150* THERE IS NO MATCHING RECORD, THE PAYROLL-MASTER VALUES     *
+020160* MOVED ABOVE ARE LEFT AS THE FALLBACK.                      *
+020170*----------------------------------------------------------*
+020180 3100-LOOKUP-EMPLOYEE-MASTER.
+020190     MOVE PM-SSN TO EM-SSN
+020195     READ EMPLOYEE-MASTER
+020196         INVALID KEY
+020197             DISPLAY "NO EMPLOYEE-MASTER RECORD FOR SSN "
+020198                 PM-SSN
+020199     END-READ
+020200     IF WS-EMPMSTR-OK
+020201         MOVE EM-NAME TO WHO
+020202         MOVE EM-RATE TO RATE
+020203     END-IF.
+020210 3100-EXIT.
+020220     EXIT.
+020230*----------------------------------------------------------*
+020300* 4000-CALCULATE-GROSS-PAY - SPLIT REGULAR/OVERTIME HOURS   *
+020400* AND APPLY TIME-AND-A-HALF TO ANYTHING OVER 40 HOURS/WEEK. *
+020500*----------------------------------------------------------*
+020600 4000-CALCULATE-GROSS-PAY.
+020700     IF HOURS > STANDARD-HOURS
+020800         MOVE STANDARD-HOURS TO REGULAR-HOURS
+020900         COMPUTE OVERTIME-HOURS = HOURS - STANDARD-HOURS
+021000     ELSE
+021100         MOVE HOURS TO REGULAR-HOURS
+021200         MOVE ZEROS TO OVERTIME-HOURS
+021300     END-IF
+021400     COMPUTE REGULAR-PAY = REGULAR-HOURS * RATE
+021500     COMPUTE OVERTIME-PAY ROUNDED =
+021600         OVERTIME-HOURS * RATE * OVERTIME-FACTOR
+021700     COMPUTE GROSS-RAY = REGULAR-PAY + OVERTIME-PAY.
+021800 4000-EXIT.
+021900     EXIT.
+022000*----------------------------------------------------------*
+022100* 5000-CALCULATE-WITHHOLDING - LOOK UP THE FEDERAL BRACKET,  *
+022200* APPLY FICA AND STATE FLAT RATES, DERIVE NET PAY.           *
+022300*----------------------------------------------------------*
+022400 5000-CALCULATE-WITHHOLDING.
+022500     SET FW-INDEX TO 1
+022600     SEARCH FW-ENTRY
+022700         AT END SET FW-INDEX TO 3
+022800         WHEN GROSS-RAY NOT > FW-UPPER-LIMIT (FW-INDEX)
+022900             CONTINUE
+023000     END-SEARCH
+023100     COMPUTE FEDERAL-WITHHOLDING ROUNDED =
+023200         GROSS-RAY * FW-RATE (FW-INDEX)
+023300     COMPUTE FICA-WITHHOLDING ROUNDED = GROSS-RAY * FICA-RATE
+023400     COMPUTE STATE-WITHHOLDING ROUNDED = GROSS-RAY * STATE-RATE
+023500     COMPUTE TOTAL-WITHHOLDING =
+023600         FEDERAL-WITHHOLDING + FICA-WITHHOLDING
+023700             + STATE-WITHHOLDING
+023800     COMPUTE NET-PAY = GROSS-RAY - TOTAL-WITHHOLDING.
+023900 5000-EXIT.
+024000     EXIT.
+024100*----------------------------------------------------------*
+024200* 6000-PRINT-HEADINGS - START A NEW REGISTER PAGE           *
+024300*----------------------------------------------------------*
+024400 6000-PRINT-HEADINGS.
+024500     ADD 1 TO WS-PAGE-COUNT
+024600     MOVE WS-PAGE-COUNT TO RPT-PAGE
+024700     WRITE REGISTER-RECORD FROM RPT-HEADING-1
+024800     WRITE REGISTER-RECORD FROM RPT-HEADING-2
+024900     MOVE ZEROS TO WS-LINE-COUNT.
+025000 6000-EXIT.
+025100     EXIT.
+025200*----------------------------------------------------------*
+025300* 6100-WRITE-DETAIL-LINE - ONE REGISTER LINE PER EMPLOYEE   *
+025400*----------------------------------------------------------*
+025500 6100-WRITE-DETAIL-LINE.
+025600     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+025700         PERFORM 6000-PRINT-HEADINGS THRU 6000-EXIT
+025800     END-IF
+025900     MOVE WHO               TO RPT-NAME
+026000     MOVE WHERE             TO RPT-LOCATION
+026100     MOVE HOURS             TO RPT-HOURS
+026200     MOVE RATE              TO RPT-RATE
+026300     MOVE GROSS-RAY         TO RPT-GROSS
+026400     MOVE FEDERAL-WITHHOLDING TO RPT-FEDERAL
+026500     MOVE FICA-WITHHOLDING  TO RPT-FICA
+026600     MOVE STATE-WITHHOLDING TO RPT-STATE
+026700     MOVE NET-PAY           TO RPT-NET
+026800     WRITE REGISTER-RECORD FROM RPT-DETAIL-LINE
+026900     ADD 1 TO WS-LINE-COUNT.
+027000 6100-EXIT.
+027100     EXIT.
+027200*----------------------------------------------------------*
+027300* 6200-WRITE-CONTROL-TOTAL - GRAND TOTAL LINE FOR THE RUN   *
+027400*----------------------------------------------------------*
+027500 6200-WRITE-CONTROL-TOTAL.
+027600     MOVE CONTROL-TOTAL-GROSS TO RPT-CONTROL-TOTAL
+027700     WRITE REGISTER-RECORD FROM RPT-TOTAL-LINE.
+027800 6200-EXIT.
+027900     EXIT.
+027910*----------------------------------------------------------*
+027920* 6300-PRINT-YEAR-END-SUMMARY - HEADING AND GRAND TOTAL FOR  *
+027930* THE YEAR-END RUN. DETAIL LINES ARE WRITTEN AS EACH         *
+027940* EMPLOYEE IS PROCESSED BY 6400-WRITE-YEAR-END-DETAIL.       *
+027950*----------------------------------------------------------*
+027960 6300-PRINT-YEAR-END-SUMMARY.
+027970     MOVE WS-YEAR-END-GROSS TO RPT-YE-TOT-GROSS
+027980     MOVE WS-YEAR-END-WITHHLD TO RPT-YE-TOT-WITHHLD
+027990     WRITE REGISTER-RECORD FROM RPT-YE-TOTAL-LINE.
+028000 6300-EXIT.
+028010     EXIT.
+028020*----------------------------------------------------------*
+028030* 6400-WRITE-YEAR-END-DETAIL - ONE YTD LINE PER EMPLOYEE,    *
+028040* ACCUMULATED INTO THE YEAR-END GRAND TOTAL.                 *
+028050*----------------------------------------------------------*
+028060 6400-WRITE-YEAR-END-DETAIL.
+028070     IF NOT WS-YE-HEADING-PRINTED
+028080         WRITE REGISTER-RECORD FROM RPT-YE-HEADING
+028085         MOVE "Y" TO WS-YE-HEADING-DONE
+028090     END-IF
+028100     MOVE WHO TO RPT-YE-NAME
+028110     MOVE PM-YTD-GROSS TO RPT-YE-GROSS
+028120     MOVE PM-YTD-WITHHOLDING TO RPT-YE-WITHHLD
+028130     WRITE REGISTER-RECORD FROM RPT-YE-DETAIL-LINE
+028140     ADD PM-YTD-GROSS TO WS-YEAR-END-GROSS
+028150     ADD PM-YTD-WITHHOLDING TO WS-YEAR-END-WITHHLD.
+028160 6400-EXIT.
+028170     EXIT.
+028180*----------------------------------------------------------*
+028190* 6500-WRITE-GROSS-CONTROL-OUT - DROPS THIS RUN'S GROSS PAY *
+028191* CONTROL TOTAL WHERE THE GROSSREC RECONCILIATION PROGRAM   *
+028192* CAN PICK IT UP AND COMPARE IT AGAINST THE PRIOR RUN.      *
+028193*----------------------------------------------------------*
+028194 6500-WRITE-GROSS-CONTROL-OUT.
+028195     MOVE CONTROL-TOTAL-GROSS TO GCO-CONTROL-TOTAL
+028196     WRITE GROSS-CONTROL-OUT-RECORD.
+028197 6500-EXIT.
+028198     EXIT.
+028199*----------------------------------------------------------*
+028200* 6600-WRITE-GROSS-WORK-RECORD - ONE ENTRY PER EMPLOYEE ON    *
+028201* THE WORK FILE THAT FEEDS THE TOP-EARNERS SORT STEP.         *
+028202*----------------------------------------------------------*
+028203 6600-WRITE-GROSS-WORK-RECORD.
+028204     MOVE GROSS-RAY TO GW-GROSS
+028205     MOVE WHO       TO GW-NAME
+028206     WRITE GROSS-WORK-RECORD.
+028207 6600-EXIT.
+028208     EXIT.
+028000*----------------------------------------------------------*
+028100* 7000-TERMINATE - PRINT CONTROL TOTAL, CLOSE FILES         *
+028200*----------------------------------------------------------*
+028300 7000-TERMINATE.
+028400     PERFORM 6200-WRITE-CONTROL-TOTAL THRU 6200-EXIT
+028410     IF WS-YEAR-END-RUN
+028420         CLOSE GROSS-WORK-FILE
+028430     ELSE
+028440         PERFORM 6500-WRITE-GROSS-CONTROL-OUT THRU 6500-EXIT
+028445     END-IF
+028500     CLOSE PAYROLL-MASTER
+028550     CLOSE PAYROLL-REGISTER
+028580     CLOSE GROSS-CONTROL-OUT
+028590     IF WS-HAVE-EMPMSTR
+028595         CLOSE EMPLOYEE-MASTER
+028600     END-IF
+028610     MOVE 0 TO RETURN-CODE
+028620     IF WS-PAYROLL-FAILED
+028630         MOVE 8 TO RETURN-CODE
+028640     END-IF.
+028700 7000-EXIT.
+028800     EXIT.
+028810*----------------------------------------------------------*
+028820* 7500-PRODUCE-TOP-EARNERS-REPORT - SORT THE GROSS-WORK-FILE *
+028830* DESCENDING BY GROSS-RAY AND WRITE THE RANKED TOP-EARNERS   *
+028840* REPORT FROM THE SORTED OUTPUT.                             *
+028850*----------------------------------------------------------*
+028860 7500-PRODUCE-TOP-EARNERS-REPORT.
+028870     CLOSE GROSS-WORK-FILE
+028880     SORT SORT-WORK-FILE
+028890         ON DESCENDING KEY SW-GROSS
+028900         USING GROSS-WORK-FILE
+028910         GIVING SORTED-GROSS-FILE
+028920     OPEN OUTPUT TOP-EARNERS-REPORT
+028930     OPEN INPUT SORTED-GROSS-FILE
+028940     WRITE TOP-EARNERS-RECORD FROM TE-HEADING-1
+028950     WRITE TOP-EARNERS-RECORD FROM TE-HEADING-2
+028960     MOVE ZEROS TO WS-TE-RANK
+028970     PERFORM 7600-READ-SORTED-GROSS THRU 7600-EXIT
+028980     PERFORM 7700-WRITE-TOP-EARNER-LINE THRU 7700-EXIT
+028990         UNTIL WS-SRTOUT-EOF
+029000     CLOSE SORTED-GROSS-FILE
+029010     CLOSE TOP-EARNERS-REPORT.
+029020 7500-EXIT.
+029030     EXIT.
+029040*----------------------------------------------------------*
+029050* 7600-READ-SORTED-GROSS - GET THE NEXT RANKED EMPLOYEE      *
+029060*----------------------------------------------------------*
+029070 7600-READ-SORTED-GROSS.
+029080     READ SORTED-GROSS-FILE
+029090         AT END
+029100             MOVE "Y" TO WS-SRTOUT-EOF-SWITCH
+029110     END-READ.
+029120 7600-EXIT.
+029130     EXIT.
+029140*----------------------------------------------------------*
+029150* 7700-WRITE-TOP-EARNER-LINE - ONE RANKED LINE PER EMPLOYEE   *
+029160*----------------------------------------------------------*
+029170 7700-WRITE-TOP-EARNER-LINE.
+029180     ADD 1 TO WS-TE-RANK
+029190     MOVE WS-TE-RANK TO TE-RANK
+029200     MOVE SG-NAME    TO TE-NAME
+029210     MOVE SG-GROSS   TO TE-GROSS
+029220     WRITE TOP-EARNERS-RECORD FROM TE-DETAIL-LINE
+029230     PERFORM 7600-READ-SORTED-GROSS THRU 7600-EXIT.
+029240 7700-EXIT.
+029250     EXIT.
+028900*----------------------------------------------------------*
+029000* 8000-PRODUCE-DISPLAY - CONSOLE OUTPUT FOR CURRENT EMPLOYEE*
+029100*----------------------------------------------------------*
+029200 8000-PRODUCE-DISPLAY.
+029300     DISPLAY "Name: " WHO
+029400     DISPLAY "Location:" WHERE
+029500     DISPLAY "Reason:" WHY
+029600     DISPLAY "Hours worked:" HOURS
+029700     DISPLAY "  Regular hours:" REGULAR-HOURS
+029800     DISPLAY "  Overtime hours:" OVERTIME-HOURS
+029900     DISPLAY "Hourly rate:" RATE
+030000     DISPLAY "Regular pay:" REGULAR-PAY
+030100     DISPLAY "Overtime pay:" OVERTIME-PAY
+030200     DISPLAY "Gross rate:" GROSS-RAY
+030300     DISPLAY "Federal withholding:" FEDERAL-WITHHOLDING
+030400     DISPLAY "FICA withholding:" FICA-WITHHOLDING
+030500     DISPLAY "State withholding:" STATE-WITHHOLDING
+030600     DISPLAY "Net pay:" NET-PAY
+030700     DISPLAY WHY "from" WHO.
+030800 8000-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------*
+031100* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+031200*----------------------------------------------------------*
+031300 9999-EXIT.
+031400     GOBACK.
