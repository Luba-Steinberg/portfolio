@@ -1,78 +1,612 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE3.
-       AUTHOR. LIBI.
-       DATE-WRITTEN. JUNE 2, 2024.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. 
-       SPECIAL-NAMES.
-       CLASS PassingScore IS "A" THRU "C", "D".
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Age PIC 99 VALUE 0.
-       01 Grade PIC 99 VALUE 0.
-       01 Score PIC X(1) VALUE "B".
-       01 CanVoteFlag PIC 9 VALUE 0.
-           88 CanVote VALUE 1.
-           88 CantVote VALUE 0.
-       01 TestNumber PIC X.
-           88 IsPrime VALUE "1", "3", "5", "7".
-           88 IsOdd VALUE "1", "3", "5", "7", "9".
-           88 IsEven VALUE "2", "4", "6", "8".
-           88 LessThan5 VALUE "1" THRU "4".
-           88 ANumber VALUE "0" THRU "9".
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Age: " WITH NO ADVANCING
-           ACCEPT Age
-           IF Age > 18 THEN
-           DISPLAY "You can vote"
-           ELSE DISPLAY "You can't vote"
-           END-IF
-           
-           IF Age LESS THAN 5 THEN
-           DISPLAY "Stay home"
-           END-IF
-
-           IF Age = 5 THEN
-           DISPLAY "Go to Kindergarten"
-           END-IF
-
-           IF Age > 5 AND Age < 18 THEN
-           COMPUTE Grade = Age - 5
-           DISPLAY "Go to Grade " Grade
-           END-IF
-
-           IF Age GREATER THAN OR EQUAL TO 18
-           DISPLAY "Go to college"
-           END-IF
-
-           IF Score Is PassingScore THEN
-           DISPLAY "You passed"
-           ELSE DISPLAY "You failed"
-           END-IF
-
-           IF Score IS NOT NUMERIC THEN
-           DISPLAY "Not a number"
-           END-IF
-           
-           IF Age > 18 THEN
-           SET CanVote TO TRUE
-           ELSE SET CantVote TO TRUE
-           END-IF
-           DISPLAY "Vote " CanVoteFlag
-
-           DISPLAY "Enter single number or X to Exit  : "
-           ACCEPT TestNumber
-           PERFORM UNTIL NOT ANumber
-               EVALUATE TRUE
-               WHEN IsPrime DISPLAY "Prime"
-               WHEN IsOdd DISPLAY "Odd"
-               WHEN IsEven DISPLAY "Even"
-               WHEN LessThan5 DISPLAY "Less than 5"
-               WHEN OTHER DISPLAY "Default Action"
-           END-EVALUATE
-           ACCEPT TestNumber
-           END-PERFORM
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILE3.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  REGISTRAR'S OFFICE.
+000500 DATE-WRITTEN.  JUNE 2, 2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2024-06-02  LIBI  ORIGINAL PROGRAM - ONE INTERACTIVE AGE  *
+001200*                   ACCEPT WITH GRADE PLACEMENT, VOTING,    *
+001300*                   SCORE, AND NUMBER CLASSIFICATION DEMOS. *
+001400* 2026-08-09  LIBI  CONVERTED AGE-TO-GRADE PLACEMENT INTO A  *
+001500*                   STUDENT-FILE BATCH ENROLLMENT RUN THAT   *
+001600*                   PRODUCES AN ENROLLMENT/PLACEMENT REPORT. *
+001700*                   THE NUMBER-CLASSIFICATION DEMO READ ITS  *
+001800*                   INPUT FROM AN INTERACTIVE ACCEPT AND HAS *
+001900*                   BEEN PULLED OUT OF THIS BATCH JOB UNTIL  *
+002000*                   IT IS CONVERTED TO READ FROM A FILE.     *
+002050* 2026-08-09  LIBI  REPLACED THE COMPILE-TIME PassingScore    *
+002060*                   CLASS TEST WITH A GRADE-CONTROL-FILE THAT *
+002070*                   IS READ INTO A TABLE AT START-UP, SO THE  *
+002080*                   PASSING SET AND GPA SCALE CAN BE CHANGED  *
+002090*                   WITHOUT A RECOMPILE. EACH STUDENT'S SCORE *
+002095*                   IS NOW LOOKED UP AGAINST THAT TABLE AND   *
+002097*                   THE RESULT/GPA ARE ADDED TO THE REPORT.   *
+002098* 2026-08-09  LIBI  EACH STUDENT'S VOTE-ELIGIBILITY CALL IS   *
+002099*                   NOW ALSO WRITTEN TO A VOTER-ROLL FILE     *
+      *                   INSTEAD OF ONLY BEING DISPLAYED.          *
+002101* 2026-08-09  LIBI  RESTORED THE NUMBER-CLASSIFICATION DEMO  *
+002102*                   AS A SECOND BATCH STEP THAT READS MANY   *
+002103*                   VALUES FROM A TEST-NUMBER-FILE AND WRITES*
+002104*                   A PRIME/ODD/EVEN/LESS-THAN-5 SUMMARY      *
+002105*                   REPORT INSTEAD OF A ONE-SHOT ACCEPT LOOP. *
+002106* 2026-08-09  LIBI  CHANGED 9999-EXIT FROM STOP RUN TO        *
+002107*                   GOBACK SO THIS PROGRAM CAN ALSO RUN AS A  *
+002108*                   CALLED STEP OF A LARGER JOB.              *
+002109* 2026-08-09  LIBI  A SCORE THAT DOES NOT MATCH ANY ENTRY ON  *
+002110*                   THE GRADE-CONTROL TABLE IS NOW WRITTEN TO *
+002111*                   A SCORE EXCEPTION REPORT INSTEAD OF ONLY   *
+002112*                   BEING CARRIED AS "NF" ON THE ENROLLMENT    *
+002113*                   REPORT, SO REJECTED SCORES CAN BE HANDED   *
+002114*                   BACK TO WHOEVER SUBMITTED THE STUDENT-FILE.*
+002115* 2026-08-09  LIBI  ST-AGE IS NOW RUN THROUGH THE SHARED      *
+002116*                   FLDEDIT CLASS/RANGE CHECK, WITH ANY       *
+002117*                   REJECT LOGGED TO THE SHARED REJECTS FILE. *
+002118* 2026-08-09  LIBI  A STUDENT WHOSE AGE FAILS THE FLDEDIT     *
+002119*                   CHECK NO LONGER GETS AGE-BASED PLACEMENT  *
+002120*                   OR A VOTER-ROLL ENTRY - THOSE NOW RUN     *
+002121*                   ONLY WHEN THE AGE EDIT COMES BACK VALID.  *
+002122* 2026-08-09  LIBI  SETS RETURN-CODE 8 AT TERMINATION IF       *
+002123*                   EITHER THE STUDENT-FILE OR THE TEST-      *
+002124*                   NUMBER-FILE NEVER OPENED, SO DAYBATCH CAN  *
+002125*                   TELL THIS STEP FAILED.                    *
+002127* 2026-08-09  LIBI  A GRADE-CONTROL-FILE THAT NEVER OPENED IS  *
+002128*                   NOW ALSO A RETURN-CODE 8 FAILURE, SINCE AN *
+002129*                   EMPTY GRADE-SCALE TABLE WOULD OTHERWISE    *
+002130*                   SILENTLY SCORE EVERY STUDENT "NF".         *
+002131* 2026-08-09  LIBI  A GRADE-CONTROL-FILE THAT OPENS BUT HOLDS  *
+002132*                   NO ENTRIES NOW FAILS THE RUN THE SAME WAY  *
+002133*                   AS ONE THAT NEVER OPENED - AN OPEN THAT     *
+002134*                   SUCCEEDS AGAINST AN EMPTY FILE LEFT THE     *
+002135*                   TABLE JUST AS EMPTY, WITH NOTHING SETTING   *
+002136*                   THE FAILURE SWITCH TO CATCH IT.             *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT STUDENT-FILE ASSIGN TO "STUDFILE"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-STUDFILE-STATUS.
+003250     SELECT GRADE-CONTROL-FILE ASSIGN TO "GRDCTL"
+003260         ORGANIZATION IS LINE SEQUENTIAL
+003270         FILE STATUS IS WS-GRDCTL-STATUS.
+003300     SELECT ENROLLMENT-REPORT ASSIGN TO "ENROLRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-ENROLRPT-STATUS.
+003550     SELECT VOTER-ROLL ASSIGN TO "VOTEROLL"
+003560         ORGANIZATION IS LINE SEQUENTIAL
+003570         FILE STATUS IS WS-VOTEROLL-STATUS.
+003580     SELECT TEST-NUMBER-FILE ASSIGN TO "TESTNUM"
+003590         ORGANIZATION IS LINE SEQUENTIAL
+003592         FILE STATUS IS WS-TESTNUM-STATUS.
+003594     SELECT NUMBER-REPORT ASSIGN TO "NUMRPT"
+003596         ORGANIZATION IS LINE SEQUENTIAL
+003598         FILE STATUS IS WS-NUMRPT-STATUS.
+003599     SELECT SCORE-EXCEPTION-REPORT ASSIGN TO "SCOREEXC"
+003601         ORGANIZATION IS LINE SEQUENTIAL
+003602         FILE STATUS IS WS-SCOREEXC-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  STUDENT-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY STUDFILE.
+004050 FD  GRADE-CONTROL-FILE
+004060     LABEL RECORDS ARE STANDARD.
+004070 COPY GRDCTL.
+004100 FD  ENROLLMENT-REPORT
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  ENROLLMENT-REPORT-RECORD PIC X(80).
+004350 FD  VOTER-ROLL
+004360     LABEL RECORDS ARE STANDARD.
+004370 COPY VOTEROLL.
+004380 FD  TEST-NUMBER-FILE
+004382     LABEL RECORDS ARE STANDARD.
+004384 COPY TESTNUM.
+004386 FD  NUMBER-REPORT
+004388     LABEL RECORDS ARE STANDARD.
+004390 01  NUMBER-REPORT-RECORD PIC X(80).
+004392 FD  SCORE-EXCEPTION-REPORT
+004394     LABEL RECORDS ARE STANDARD.
+004396 01  SCORE-EXCEPTION-RECORD PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500*----------------------------------------------------------*
+004600* FILE STATUS AND CONTROL SWITCHES                         *
+004700*----------------------------------------------------------*
+004800 77  WS-STUDFILE-STATUS      PIC X(02) VALUE ZEROS.
+004900     88  WS-STUDFILE-OK                VALUE "00".
+004950 77  WS-GRDCTL-STATUS        PIC X(02) VALUE ZEROS.
+004960     88  WS-GRDCTL-OK                  VALUE "00".
+005000 77  WS-ENROLRPT-STATUS      PIC X(02) VALUE ZEROS.
+005100     88  WS-ENROLRPT-OK                VALUE "00".
+005150 77  WS-VOTEROLL-STATUS      PIC X(02) VALUE ZEROS.
+005160     88  WS-VOTEROLL-OK                VALUE "00".
+005170 77  WS-TESTNUM-STATUS       PIC X(02) VALUE ZEROS.
+005180     88  WS-TESTNUM-OK                 VALUE "00".
+005190 77  WS-NUMRPT-STATUS        PIC X(02) VALUE ZEROS.
+005195     88  WS-NUMRPT-OK                  VALUE "00".
+005196 77  WS-SCOREEXC-STATUS      PIC X(02) VALUE ZEROS.
+005197     88  WS-SCOREEXC-OK                VALUE "00".
+005200 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+005300     88  WS-EOF                        VALUE "Y".
+005310 77  WS-TESTNUM-EOF-SWITCH   PIC X(01) VALUE "N".
+005320     88  WS-TESTNUM-EOF                VALUE "Y".
+005350 77  WS-GRDCTL-EOF-SWITCH    PIC X(01) VALUE "N".
+005360     88  WS-GRDCTL-EOF                 VALUE "Y".
+005370 77  WS-ENROLL-FAILURE-SW    PIC X(01) VALUE "N".
+005380     88  WS-ENROLL-FAILED              VALUE "Y".
+005390 77  WS-NUMBERS-FAILURE-SW   PIC X(01) VALUE "N".
+005395     88  WS-NUMBERS-FAILED             VALUE "Y".
+005397 77  WS-GRDCTL-FAILURE-SW    PIC X(01) VALUE "N".
+005398     88  WS-GRDCTL-FAILED              VALUE "Y".
+005400 77  WS-STUDENT-COUNT        PIC 9(05) COMP VALUE ZERO.
+005405*----------------------------------------------------------*
+005406* NUMBER-CLASSIFICATION SUMMARY COUNTERS                    *
+005407*----------------------------------------------------------*
+005408 77  WS-PRIME-COUNT          PIC 9(05) COMP VALUE ZERO.
+005409 77  WS-ODD-COUNT            PIC 9(05) COMP VALUE ZERO.
+005410 77  WS-EVEN-COUNT           PIC 9(05) COMP VALUE ZERO.
+005411 77  WS-LESS-THAN-5-COUNT    PIC 9(05) COMP VALUE ZERO.
+005412 77  WS-OTHER-COUNT          PIC 9(05) COMP VALUE ZERO.
+005420*----------------------------------------------------------*
+005440* GRADE-SCALE TABLE - LOADED FROM GRADE-CONTROL-FILE AT     *
+005450* START-UP AND SEARCHED BY LETTER GRADE TO DETERMINE PASS/  *
+005460* FAIL AND GPA FOR EACH STUDENT.                            *
+005470*----------------------------------------------------------*
+005480 77  WS-GRADE-SCALE-COUNT    PIC 9(02) COMP VALUE ZERO.
+005500 01  GRADE-SCALE-TABLE.
+005520     05  GRADE-SCALE-ENTRY OCCURS 1 TO 20 TIMES
+005530         DEPENDING ON WS-GRADE-SCALE-COUNT
+005540         INDEXED BY GS-IDX.
+005550         10  GS-GRADE-LETTER     PIC X(01).
+005560         10  GS-PASS-FLAG        PIC X(01).
+005570             88  GS-PASSING          VALUE "Y".
+005580         10  GS-GPA-VALUE        PIC 9V99.
+005590 77  WS-RESULT-MESSAGE       PIC X(04) VALUE SPACES.
+005600 77  WS-LOOKUP-GPA           PIC 9V99  VALUE ZERO.
+005500*----------------------------------------------------------*
+005600* AGE/GRADE PLACEMENT, VOTING, SCORE, AND NUMBER FIELDS     *
+005700*----------------------------------------------------------*
+005800 01  Age PIC 99 VALUE 0.
+005900 01  Grade PIC 99 VALUE 0.
+006000 01  Score PIC X(1) VALUE "B".
+006100 01  CanVoteFlag PIC 9 VALUE 0.
+006200     88  CanVote VALUE 1.
+006300     88  CantVote VALUE 0.
+006400 01  WS-PLACEMENT-MESSAGE PIC X(20) VALUE SPACES.
+006450 01  WS-GRADE-EDITED      PIC Z9.
+006500*----------------------------------------------------------*
+006600* ENROLLMENT REPORT LINE LAYOUTS                           *
+006700*----------------------------------------------------------*
+006800 01  RPT-HEADING-1.
+006900     05  FILLER              PIC X(40) VALUE
+007000         "STUDENT ENROLLMENT AND PLACEMENT REPORT".
+007100     05  FILLER              PIC X(40) VALUE SPACES.
+007200 01  RPT-HEADING-2.
+007300     05  FILLER              PIC X(07) VALUE "STUDENT".
+007400     05  FILLER              PIC X(03) VALUE SPACES.
+007500     05  FILLER              PIC X(03) VALUE "AGE".
+007600     05  FILLER              PIC X(03) VALUE SPACES.
+007700     05  FILLER              PIC X(20) VALUE "PLACEMENT".
+007750     05  FILLER              PIC X(04) VALUE SPACES.
+007760     05  FILLER              PIC X(04) VALUE "RSLT".
+007770     05  FILLER              PIC X(03) VALUE SPACES.
+007780     05  FILLER              PIC X(03) VALUE "GPA".
+007790     05  FILLER              PIC X(30) VALUE SPACES.
+007900 01  RPT-DETAIL-LINE.
+008000     05  RPT-STUDENT-ID      PIC 9(05).
+008100     05  FILLER              PIC X(05) VALUE SPACES.
+008200     05  RPT-AGE             PIC Z9.
+008300     05  FILLER              PIC X(05) VALUE SPACES.
+008400     05  RPT-PLACEMENT       PIC X(20).
+008450     05  FILLER              PIC X(03) VALUE SPACES.
+008460     05  RPT-RESULT          PIC X(04).
+008470     05  FILLER              PIC X(03) VALUE SPACES.
+008480     05  RPT-GPA             PIC Z9.99.
+008490     05  FILLER              PIC X(28) VALUE SPACES.
+008600 01  RPT-TOTAL-LINE.
+008700     05  FILLER              PIC X(20) VALUE
+008800         "STUDENTS PROCESSED: ".
+008900     05  RPT-STUDENT-COUNT   PIC ZZZZ9.
+009000     05  FILLER              PIC X(55) VALUE SPACES.
+009010*----------------------------------------------------------*
+009020* NUMBER-CLASSIFICATION SUMMARY REPORT LINE LAYOUTS         *
+009030*----------------------------------------------------------*
+009040 01  NUMRPT-HEADING-1.
+009050     05  FILLER              PIC X(40) VALUE
+009060         "NUMBER CLASSIFICATION SUMMARY REPORT".
+009070     05  FILLER              PIC X(40) VALUE SPACES.
+009080 01  NUMRPT-COUNT-LINE.
+009090     05  NUMRPT-LABEL        PIC X(20).
+009100     05  NUMRPT-COUNT        PIC ZZZZ9.
+009110     05  FILLER              PIC X(55) VALUE SPACES.
+009111*----------------------------------------------------------*
+009112* SCORE EXCEPTION REPORT LINE LAYOUTS                       *
+009113*----------------------------------------------------------*
+009114 01  SE-HEADING-1.
+009115     05  FILLER              PIC X(40) VALUE
+009116         "SCORE EXCEPTION REPORT".
+009117     05  FILLER              PIC X(40) VALUE SPACES.
+009118 01  SE-HEADING-2.
+009119     05  FILLER              PIC X(07) VALUE "STUDENT".
+009120     05  FILLER              PIC X(03) VALUE SPACES.
+009121     05  FILLER              PIC X(05) VALUE "SCORE".
+009122     05  FILLER              PIC X(03) VALUE SPACES.
+009123     05  FILLER              PIC X(20) VALUE "REASON".
+009124     05  FILLER              PIC X(42) VALUE SPACES.
+009125 01  SE-DETAIL-LINE.
+009126     05  SE-STUDENT-ID       PIC 9(05).
+009127     05  FILLER              PIC X(05) VALUE SPACES.
+009128     05  SE-SCORE            PIC X(01).
+009129     05  FILLER              PIC X(07) VALUE SPACES.
+009130     05  SE-REASON           PIC X(20).
+009131     05  FILLER              PIC X(42) VALUE SPACES.
+009132*----------------------------------------------------------*
+009133* SHARED FIELD-EDIT CALL INTERFACE - SEE FLDEDIT            *
+009134*----------------------------------------------------------*
+009135 COPY FLDPARM.
+009120 PROCEDURE DIVISION.
+009200*----------------------------------------------------------*
+009300* 0000-MAINLINE                                            *
+009400*----------------------------------------------------------*
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009700     PERFORM 3000-PROCESS-STUDENT THRU 3000-EXIT
+009800         UNTIL WS-EOF
+009900     PERFORM 7000-TERMINATE THRU 7000-EXIT
+009910     PERFORM 1100-INITIALIZE-NUMBERS THRU 1100-EXIT
+009920     PERFORM 3100-PROCESS-TEST-NUMBER THRU 3100-EXIT
+009930         UNTIL WS-TESTNUM-EOF
+009940     PERFORM 7100-TERMINATE-NUMBERS THRU 7100-EXIT
+009950     PERFORM 9000-CHECK-RETURN-CODES THRU 9000-EXIT
+010000     GO TO 9999-EXIT.
+010100*----------------------------------------------------------*
+010200* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME READ  *
+010300*----------------------------------------------------------*
+010400 1000-INITIALIZE.
+010500     OPEN INPUT STUDENT-FILE
+010600     OPEN OUTPUT ENROLLMENT-REPORT
+010620     OPEN OUTPUT VOTER-ROLL
+010630     OPEN OUTPUT SCORE-EXCEPTION-REPORT
+010640     WRITE SCORE-EXCEPTION-RECORD FROM SE-HEADING-1
+010645     WRITE SCORE-EXCEPTION-RECORD FROM SE-HEADING-2
+010650     PERFORM 1050-LOAD-GRADE-SCALE THRU 1050-EXIT
+010700     PERFORM 6000-PRINT-HEADINGS THRU 6000-EXIT
+010800     IF NOT WS-STUDFILE-OK
+010900         DISPLAY "STUDFILE OPEN FAILED, STATUS "
+011000             WS-STUDFILE-STATUS
+011100         MOVE "Y" TO WS-EOF-SWITCH
+011110         MOVE "Y" TO WS-ENROLL-FAILURE-SW
+011200     ELSE
+011300         PERFORM 2000-READ-STUDENT THRU 2000-EXIT
+011400     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+011610*----------------------------------------------------------*
+011620* 1050-LOAD-GRADE-SCALE - READ THE PASSING-GRADE SCALE INTO *
+011630* A TABLE SO IT CAN BE CHANGED WITHOUT A RECOMPILE. WITH NO *
+011635* GRADE-CONTROL-FILE, THE TABLE STAYS EMPTY AND EVERY SCORE *
+011636* WOULD COME BACK "NF" - SO A FAILURE TO OPEN IT FAILS THE   *
+011637* WHOLE RUN INSTEAD OF LETTING THAT HAPPEN SILENTLY.         *
+011640*----------------------------------------------------------*
+011650 1050-LOAD-GRADE-SCALE.
+011660     OPEN INPUT GRADE-CONTROL-FILE
+011670     IF NOT WS-GRDCTL-OK
+011680         DISPLAY "GRDCTL OPEN FAILED, STATUS " WS-GRDCTL-STATUS
+011690         MOVE "Y" TO WS-GRDCTL-EOF-SWITCH
+011695         MOVE "Y" TO WS-GRDCTL-FAILURE-SW
+011700     ELSE
+011710         PERFORM 1060-READ-GRADE-SCALE THRU 1060-EXIT
+011720         PERFORM 1070-ADD-GRADE-SCALE-ENTRY THRU 1070-EXIT
+011730             UNTIL WS-GRDCTL-EOF
+011740         CLOSE GRADE-CONTROL-FILE
+011745         IF WS-GRADE-SCALE-COUNT = 0
+011746             DISPLAY "GRDCTL OPENED BUT CONTAINED NO ENTRIES"
+011747             MOVE "Y" TO WS-GRDCTL-FAILURE-SW
+011748         END-IF
+011750     END-IF.
+011760 1050-EXIT.
+011770     EXIT.
+011780*----------------------------------------------------------*
+011790* 1060-READ-GRADE-SCALE - GET THE NEXT GRADE-CONTROL ENTRY  *
+011800*----------------------------------------------------------*
+011810 1060-READ-GRADE-SCALE.
+011820     READ GRADE-CONTROL-FILE
+011830         AT END
+011840             MOVE "Y" TO WS-GRDCTL-EOF-SWITCH
+011850     END-READ.
+011860 1060-EXIT.
+011870     EXIT.
+011880*----------------------------------------------------------*
+011890* 1070-ADD-GRADE-SCALE-ENTRY - STORE ONE ROW IN THE TABLE   *
+011900*----------------------------------------------------------*
+011910 1070-ADD-GRADE-SCALE-ENTRY.
+011920     ADD 1 TO WS-GRADE-SCALE-COUNT
+011930     SET GS-IDX TO WS-GRADE-SCALE-COUNT
+011940     MOVE GC-GRADE-LETTER TO GS-GRADE-LETTER (GS-IDX)
+011950     MOVE GC-PASS-FLAG    TO GS-PASS-FLAG (GS-IDX)
+011960     MOVE GC-GPA-VALUE    TO GS-GPA-VALUE (GS-IDX)
+011970     PERFORM 1060-READ-GRADE-SCALE THRU 1060-EXIT.
+011980 1070-EXIT.
+011990     EXIT.
+012000*----------------------------------------------------------*
+012005* 2000-READ-STUDENT - GET THE NEXT STUDENT TO PLACE         *
+012010*----------------------------------------------------------*
+012020 2000-READ-STUDENT.
+012100     READ STUDENT-FILE
+012200         AT END
+012300             MOVE "Y" TO WS-EOF-SWITCH
+012400     END-READ.
+012500 2000-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------*
+012800* 3000-PROCESS-STUDENT - PLACE ONE STUDENT BY AGE, CHECK    *
+012900* VOTING ELIGIBILITY, AND WRITE THE ENROLLMENT LINE.        *
+013000*----------------------------------------------------------*
+013100 3000-PROCESS-STUDENT.
+013200     MOVE ST-AGE TO Age
+013210     PERFORM 4050-EDIT-STUDENT-AGE THRU 4050-EXIT
+013250     MOVE ST-SCORE TO Score
+013260     IF FE-VALID
+013300         PERFORM 4000-DETERMINE-PLACEMENT THRU 4000-EXIT
+013400         PERFORM 4100-DETERMINE-VOTE-ELIGIBILITY THRU 4100-EXIT
+013470         PERFORM 6300-WRITE-VOTER-ROLL THRU 6300-EXIT
+013480     ELSE
+013490         MOVE "AGE REJECTED" TO WS-PLACEMENT-MESSAGE
+013497     END-IF
+013499     PERFORM 4200-LOOKUP-GRADE-SCALE THRU 4200-EXIT
+013500     PERFORM 6100-WRITE-ENROLLMENT-LINE THRU 6100-EXIT
+013600     ADD 1 TO WS-STUDENT-COUNT
+013700     PERFORM 2000-READ-STUDENT THRU 2000-EXIT.
+013800 3000-EXIT.
+013900     EXIT.
+014000*----------------------------------------------------------*
+014100* 4000-DETERMINE-PLACEMENT - AGE-TO-GRADE PLACEMENT RULE     *
+014200*----------------------------------------------------------*
+014300 4000-DETERMINE-PLACEMENT.
+014350     MOVE SPACES TO WS-PLACEMENT-MESSAGE
+014400     IF Age LESS THAN 5
+014500         MOVE "STAY HOME" TO WS-PLACEMENT-MESSAGE
+014600     ELSE
+014700         IF Age = 5
+014800             MOVE "KINDERGARTEN" TO WS-PLACEMENT-MESSAGE
+014900         ELSE
+015000             IF Age > 5 AND Age < 18
+015100                 COMPUTE Grade = Age - 5
+015150                 MOVE Grade TO WS-GRADE-EDITED
+015200                 STRING "GRADE " WS-GRADE-EDITED
+015250                     DELIMITED BY SIZE INTO WS-PLACEMENT-MESSAGE
+015400             ELSE
+015500                 IF Age >= 18
+015600                     MOVE "COLLEGE" TO WS-PLACEMENT-MESSAGE
+015700                 END-IF
+015800             END-IF
+015900         END-IF
+016000     END-IF.
+016100 4000-EXIT.
+016200     EXIT.
+016210*----------------------------------------------------------*
+016220* 4050-EDIT-STUDENT-AGE - RUN Age THROUGH THE SHARED FLDEDIT *
+016230* CLASS/RANGE CHECK BEFORE IT DRIVES PLACEMENT.              *
+016240*----------------------------------------------------------*
+016250 4050-EDIT-STUDENT-AGE.
+016260     MOVE "FILE3"     TO FE-SOURCE-PROGRAM
+016270     MOVE "AGE"       TO FE-FIELD-NAME
+016280     MOVE Age         TO FE-NUMERIC-VALUE
+016290     SET FE-EDIT-RANGE TO TRUE
+016300     MOVE 0           TO FE-RANGE-LOW
+016310     MOVE 120         TO FE-RANGE-HIGH
+016320     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+016330     IF FE-INVALID
+016340         DISPLAY "AGE REJECTED BY FIELD EDIT FOR STUDENT "
+016350             ST-STUDENT-ID
+016360     END-IF.
+016370 4050-EXIT.
+016380     EXIT.
+016390*----------------------------------------------------------*
+016400* 4100-DETERMINE-VOTE-ELIGIBILITY - 18 AND OVER CAN VOTE    *
+016500*----------------------------------------------------------*
+016600 4100-DETERMINE-VOTE-ELIGIBILITY.
+016700     IF Age > 18
+016800         SET CanVote TO TRUE
+016900     ELSE
+017000         SET CantVote TO TRUE
+017100     END-IF.
+017200 4100-EXIT.
+017300     EXIT.
+017310*----------------------------------------------------------*
+017320* 4200-LOOKUP-GRADE-SCALE - LOOK UP THE STUDENT'S SCORE IN  *
+017330* THE GRADE-SCALE TABLE TO GET A PASS/FAIL RESULT AND GPA.  *
+017340*----------------------------------------------------------*
+017350 4200-LOOKUP-GRADE-SCALE.
+017360     MOVE SPACES TO WS-RESULT-MESSAGE
+017370     MOVE ZERO   TO WS-LOOKUP-GPA
+017380     SET GS-IDX TO 1
+017390     SEARCH GRADE-SCALE-ENTRY
+017400         AT END
+017410             MOVE "NF" TO WS-RESULT-MESSAGE
+017411             PERFORM 4250-WRITE-SCORE-EXCEPTION THRU 4250-EXIT
+017420         WHEN GS-GRADE-LETTER (GS-IDX) = Score
+017430             IF GS-PASSING (GS-IDX)
+017440                 MOVE "PASS" TO WS-RESULT-MESSAGE
+017450             ELSE
+017460                 MOVE "FAIL" TO WS-RESULT-MESSAGE
+017470             END-IF
+017480             MOVE GS-GPA-VALUE (GS-IDX) TO WS-LOOKUP-GPA
+017490     END-SEARCH.
+017500 4200-EXIT.
+017510     EXIT.
+017511*----------------------------------------------------------*
+017512* 4250-WRITE-SCORE-EXCEPTION - THE STUDENT'S SCORE DID NOT   *
+017513* MATCH ANY ENTRY ON THE GRADE-SCALE TABLE. RECORD IT ON THE *
+017514* SCORE EXCEPTION REPORT SO IT CAN BE HANDED BACK TO WHOEVER *
+017515* SUBMITTED THE STUDENT-FILE.                                *
+017516*----------------------------------------------------------*
+017517 4250-WRITE-SCORE-EXCEPTION.
+017518     MOVE ST-STUDENT-ID TO SE-STUDENT-ID
+017519     MOVE Score         TO SE-SCORE
+017520     MOVE "SCORE NOT ON GRADE SCALE" TO SE-REASON
+017521     WRITE SCORE-EXCEPTION-RECORD FROM SE-DETAIL-LINE.
+017522 4250-EXIT.
+017523     EXIT.
+017400*----------------------------------------------------------*
+017500* 6000-PRINT-HEADINGS - REPORT PAGE HEADINGS                *
+017600*----------------------------------------------------------*
+017700 6000-PRINT-HEADINGS.
+017800     WRITE ENROLLMENT-REPORT-RECORD FROM RPT-HEADING-1
+017900     WRITE ENROLLMENT-REPORT-RECORD FROM RPT-HEADING-2.
+018000 6000-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------*
+018300* 6100-WRITE-ENROLLMENT-LINE - ONE DETAIL LINE PER STUDENT   *
+018400*----------------------------------------------------------*
+018500 6100-WRITE-ENROLLMENT-LINE.
+018600     MOVE ST-STUDENT-ID     TO RPT-STUDENT-ID
+018700     MOVE Age               TO RPT-AGE
+018800     MOVE WS-PLACEMENT-MESSAGE TO RPT-PLACEMENT
+018820     MOVE WS-RESULT-MESSAGE   TO RPT-RESULT
+018840     MOVE WS-LOOKUP-GPA       TO RPT-GPA
+018900     WRITE ENROLLMENT-REPORT-RECORD FROM RPT-DETAIL-LINE.
+019000 6100-EXIT.
+019100     EXIT.
+019200*----------------------------------------------------------*
+019300* 6200-WRITE-CONTROL-TOTAL - COUNT OF STUDENTS PROCESSED    *
+019400*----------------------------------------------------------*
+019500 6200-WRITE-CONTROL-TOTAL.
+019600     MOVE WS-STUDENT-COUNT TO RPT-STUDENT-COUNT
+019700     WRITE ENROLLMENT-REPORT-RECORD FROM RPT-TOTAL-LINE.
+019800 6200-EXIT.
+019900     EXIT.
+019910*----------------------------------------------------------*
+019920* 6300-WRITE-VOTER-ROLL - RECORD THIS STUDENT'S VOTE-       *
+019930* ELIGIBILITY DETERMINATION FOR THE REGISTRAR'S OFFICE.     *
+019940*----------------------------------------------------------*
+019950 6300-WRITE-VOTER-ROLL.
+019960     MOVE ST-STUDENT-ID TO VR-STUDENT-ID
+019970     MOVE Age           TO VR-AGE
+019980     IF CanVote
+019990         SET VR-ELIGIBLE TO TRUE
+020010     ELSE
+020020         SET VR-INELIGIBLE TO TRUE
+020030     END-IF
+020040     WRITE VOTER-ROLL-RECORD.
+020050 6300-EXIT.
+020060     EXIT.
+020000*----------------------------------------------------------*
+020100* 7000-TERMINATE - WRITE THE CONTROL TOTAL, CLOSE FILES     *
+020200*----------------------------------------------------------*
+020300 7000-TERMINATE.
+020350     SET FE-EDIT-CLOSE TO TRUE
+020360     CALL "FLDEDIT" USING FIELD-EDIT-PARAMETERS
+020400     PERFORM 6200-WRITE-CONTROL-TOTAL THRU 6200-EXIT
+020500     CLOSE STUDENT-FILE
+020550     CLOSE VOTER-ROLL
+020560     CLOSE SCORE-EXCEPTION-REPORT
+020600     CLOSE ENROLLMENT-REPORT.
+020700 7000-EXIT.
+020800     EXIT.
+020810*----------------------------------------------------------*
+020820* 1100-INITIALIZE-NUMBERS - OPEN THE NUMBER-CLASSIFICATION   *
+020830* FILES AND PRIME THE FIRST READ.                            *
+020840*----------------------------------------------------------*
+020850 1100-INITIALIZE-NUMBERS.
+020860     OPEN INPUT TEST-NUMBER-FILE
+020870     OPEN OUTPUT NUMBER-REPORT
+020880     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-HEADING-1
+020890     IF NOT WS-TESTNUM-OK
+020900         DISPLAY "TESTNUM OPEN FAILED, STATUS "
+020910             WS-TESTNUM-STATUS
+020920         MOVE "Y" TO WS-TESTNUM-EOF-SWITCH
+020925         MOVE "Y" TO WS-NUMBERS-FAILURE-SW
+020930     ELSE
+020940         PERFORM 2100-READ-TEST-NUMBER THRU 2100-EXIT
+020950     END-IF.
+020960 1100-EXIT.
+020970     EXIT.
+020980*----------------------------------------------------------*
+020990* 2100-READ-TEST-NUMBER - GET THE NEXT NUMBER TO CLASSIFY    *
+021000*----------------------------------------------------------*
+021010 2100-READ-TEST-NUMBER.
+021020     READ TEST-NUMBER-FILE
+021030         AT END
+021040             MOVE "Y" TO WS-TESTNUM-EOF-SWITCH
+021050     END-READ.
+021060 2100-EXIT.
+021070     EXIT.
+021080*----------------------------------------------------------*
+021090* 3100-PROCESS-TEST-NUMBER - CLASSIFY ONE NUMBER AND TALLY   *
+021100* IT INTO THE RUNNING SUMMARY COUNTS.                        *
+021110*----------------------------------------------------------*
+021120 3100-PROCESS-TEST-NUMBER.
+021130     EVALUATE TRUE
+021140         WHEN TN-IS-PRIME
+021150             ADD 1 TO WS-PRIME-COUNT
+021160         WHEN TN-IS-ODD
+021170             ADD 1 TO WS-ODD-COUNT
+021180         WHEN TN-IS-EVEN
+021190             ADD 1 TO WS-EVEN-COUNT
+021200         WHEN TN-LESS-THAN-5
+021210             ADD 1 TO WS-LESS-THAN-5-COUNT
+021220         WHEN OTHER
+021230             ADD 1 TO WS-OTHER-COUNT
+021240     END-EVALUATE
+021250     PERFORM 2100-READ-TEST-NUMBER THRU 2100-EXIT.
+021260 3100-EXIT.
+021270     EXIT.
+021280*----------------------------------------------------------*
+021290* 6400-WRITE-NUMBER-SUMMARY - ONE LINE PER CLASSIFICATION    *
+021300* CATEGORY WITH ITS FINAL COUNT.                             *
+021310*----------------------------------------------------------*
+021320 6400-WRITE-NUMBER-SUMMARY.
+021330     MOVE "PRIME NUMBERS:      " TO NUMRPT-LABEL
+021340     MOVE WS-PRIME-COUNT         TO NUMRPT-COUNT
+021350     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-COUNT-LINE
+021360     MOVE "ODD NUMBERS:        " TO NUMRPT-LABEL
+021370     MOVE WS-ODD-COUNT           TO NUMRPT-COUNT
+021380     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-COUNT-LINE
+021390     MOVE "EVEN NUMBERS:       " TO NUMRPT-LABEL
+021400     MOVE WS-EVEN-COUNT          TO NUMRPT-COUNT
+021410     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-COUNT-LINE
+021420     MOVE "LESS THAN 5:        " TO NUMRPT-LABEL
+021430     MOVE WS-LESS-THAN-5-COUNT   TO NUMRPT-COUNT
+021440     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-COUNT-LINE
+021450     MOVE "DEFAULT ACTION:     " TO NUMRPT-LABEL
+021460     MOVE WS-OTHER-COUNT         TO NUMRPT-COUNT
+021470     WRITE NUMBER-REPORT-RECORD FROM NUMRPT-COUNT-LINE.
+021480 6400-EXIT.
+021490     EXIT.
+021500*----------------------------------------------------------*
+021510* 7100-TERMINATE-NUMBERS - WRITE THE SUMMARY, CLOSE FILES    *
+021520*----------------------------------------------------------*
+021530 7100-TERMINATE-NUMBERS.
+021540     PERFORM 6400-WRITE-NUMBER-SUMMARY THRU 6400-EXIT
+021550     CLOSE TEST-NUMBER-FILE
+021560     CLOSE NUMBER-REPORT.
+021570 7100-EXIT.
+021580     EXIT.
+021590*----------------------------------------------------------*
+021600* 9000-CHECK-RETURN-CODES - ROLL THE ENROLLMENT PASS, THE     *
+021610* NUMBER-CLASSIFICATION PASS, AND THE GRADE-CONTROL TABLE     *
+021620* LOAD'S FILE-OPEN AND EMPTY-TABLE FAILURES UP INTO RETURN-   *
+021630* CODE FOR THE SCHEDULER. A MISSING OR EMPTY GRADE-CONTROL-   *
+021640* FILE LEAVES THE GRADE SCALE TABLE EMPTY, WHICH WOULD SCORE  *
+021650* EVERY STUDENT "NF" - THAT IS TREATED AS A FAILURE LIKE ANY  *
+021655* OTHER MISSING INPUT.                                        *
+021660*----------------------------------------------------------*
+021670 9000-CHECK-RETURN-CODES.
+021680     MOVE 0 TO RETURN-CODE
+021690     IF WS-ENROLL-FAILED OR WS-NUMBERS-FAILED OR WS-GRDCTL-FAILED
+021700         MOVE 8 TO RETURN-CODE
+021710     END-IF.
+021720 9000-EXIT.
+021730     EXIT.
+020900*----------------------------------------------------------*
+021000* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+021100*----------------------------------------------------------*
+021200 9999-EXIT.
+021300     GOBACK.
