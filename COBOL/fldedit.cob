@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FLDEDIT.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  DATA CONTROL.
+000500 DATE-WRITTEN.  AUGUST 9, 2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2026-08-09  LIBI  ORIGINAL PROGRAM - A COMMON CLASS/RANGE *
+001200*                   FIELD EDIT, CALLABLE FROM ANY PROGRAM,  *
+001300*                   THAT LOGS EVERY REJECTED FIELD TO A     *
+001400*                   SHARED REJECTS FILE INSTEAD OF EACH      *
+001500*                   PROGRAM VALIDATING ITS OWN FIELDS        *
+001600*                   INCONSISTENTLY OR NOT AT ALL.            *
+001650* 2026-08-09  LIBI  6000-WRITE-REJECT NO LONGER WRITES TO A   *
+001660*                   REJECTS FILE THAT NEVER OPENED - THAT WAS *
+001670*                   SILENTLY DROPPING REJECTS FOR EVERY       *
+001680*                   CALLER. IT NOW DISPLAYS THE LOST REJECT    *
+001690*                   AND RETURNS FE-EDIT-ERROR INSTEAD.         *
+001700*----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT REJECTS-FILE ASSIGN TO "REJECTS"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-REJECTS-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  REJECTS-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  RJ-DETAIL-LINE              PIC X(80).
+004000 WORKING-STORAGE SECTION.
+004100*----------------------------------------------------------*
+004200* FILE STATUS AND CONTROL SWITCHES                          *
+004300*----------------------------------------------------------*
+004400 77  WS-REJECTS-STATUS       PIC X(02) VALUE ZEROS.
+004500     88  WS-REJECTS-OK                 VALUE "00".
+004600 77  WS-REJECTS-OPEN-SWITCH  PIC X(01) VALUE "N".
+004700     88  WS-REJECTS-OPEN               VALUE "Y".
+004701 77  WS-REJECTS-EVER-OPEN-SW PIC X(01) VALUE "N".
+004702     88  WS-REJECTS-EVER-OPENED        VALUE "Y".
+004710*----------------------------------------------------------*
+004720* RJ-REJECT-LINE - WORKING COPY OF ONE REJECTS-FILE LINE,   *
+004730* MOVED TO RJ-DETAIL-LINE AND WRITTEN ON EACH REJECT.       *
+004740*----------------------------------------------------------*
+004750 01  RJ-REJECT-LINE.
+004760     05  RJ-SOURCE-PROGRAM       PIC X(08).
+004770     05  FILLER                  PIC X(02) VALUE SPACES.
+004780     05  RJ-FIELD-NAME           PIC X(15).
+004790     05  FILLER                  PIC X(02) VALUE SPACES.
+004800     05  RJ-FIELD-VALUE          PIC X(09).
+004810     05  FILLER                  PIC X(02) VALUE SPACES.
+004820     05  RJ-REASON               PIC X(20).
+004830     05  FILLER                  PIC X(23) VALUE SPACES.
+004800 LINKAGE SECTION.
+004900 COPY FLDPARM.
+005000 PROCEDURE DIVISION USING FIELD-EDIT-PARAMETERS.
+005100*----------------------------------------------------------*
+005200* 0000-MAINLINE - RUN ONE FIELD THROUGH THE EDIT TYPE       *
+005300* REQUESTED BY THE CALLER AND RETURN FE-RESULT. A SEPARATE  *
+005400* CALL WITH FE-EDIT-TYPE "CLOSE" FLUSHES AND CLOSES THE     *
+005500* REJECTS FILE AT THE END OF THE CALLER'S RUN.              *
+005600*----------------------------------------------------------*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-ENSURE-REJECTS-OPEN THRU 1000-EXIT
+005900     EVALUATE TRUE
+006000         WHEN FE-EDIT-CLOSE
+006100             PERFORM 8000-CLOSE-REJECTS THRU 8000-EXIT
+006200         WHEN FE-EDIT-NUMERIC
+006300             PERFORM 3000-EDIT-NUMERIC-CLASS THRU 3000-EXIT
+006400         WHEN FE-EDIT-RANGE
+006500             PERFORM 3100-EDIT-NUMERIC-RANGE THRU 3100-EXIT
+006600         WHEN OTHER
+006700             SET FE-INVALID TO TRUE
+006800     END-EVALUATE
+006900     GO TO 9999-EXIT.
+007000*----------------------------------------------------------*
+007100* 1000-ENSURE-REJECTS-OPEN - OPEN THE SHARED REJECTS FILE   *
+007200* ON THE FIRST CALL FROM ANY PROGRAM IN THE RUN. LEFT OPEN   *
+007300* ACROSS CALLS SO EVERY REJECT FROM EVERY CALLER LANDS ON   *
+007400* THE SAME REPORT FOR THE RUN. MORE THAN ONE PROGRAM IN THE  *
+007410* RUN UNIT MAY CLOSE AND REOPEN THIS FILE (EACH SENDS ITS    *
+007420* OWN FE-EDIT-CLOSE AT ITS OWN TERMINATION) - ONCE THE FILE  *
+007430* HAS BEEN OPENED AT LEAST ONCE THIS RUN, ANY LATER REOPEN    *
+007440* USES OPEN EXTEND RATHER THAN OPEN OUTPUT, SO A CLOSE BY ONE *
+007450* CALLER NEVER TRUNCATES AWAY REJECTS LOGGED BY ANOTHER.      *
+007500*----------------------------------------------------------*
+007600 1000-ENSURE-REJECTS-OPEN.
+007700     IF NOT WS-REJECTS-OPEN
+007710         IF WS-REJECTS-EVER-OPENED
+007720             OPEN EXTEND REJECTS-FILE
+007730         ELSE
+007740             OPEN OUTPUT REJECTS-FILE
+007750         END-IF
+007900         IF WS-REJECTS-OK
+008000             MOVE "Y" TO WS-REJECTS-OPEN-SWITCH
+008010             MOVE "Y" TO WS-REJECTS-EVER-OPEN-SW
+008100         ELSE
+008200             DISPLAY "REJECTS OPEN FAILED, STATUS "
+008300                 WS-REJECTS-STATUS
+008400         END-IF
+008500     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
+008800*----------------------------------------------------------*
+008900* 3000-EDIT-NUMERIC-CLASS - THE FIELD MUST BE ALL DIGITS    *
+009000*----------------------------------------------------------*
+009100 3000-EDIT-NUMERIC-CLASS.
+009200     IF FE-FIELD-VALUE NUMERIC
+009300         SET FE-VALID TO TRUE
+009400     ELSE
+009500         SET FE-INVALID TO TRUE
+009600         MOVE "NOT NUMERIC" TO RJ-REASON
+009700         PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+009800     END-IF.
+009900 3000-EXIT.
+010000     EXIT.
+010100*----------------------------------------------------------*
+010200* 3100-EDIT-NUMERIC-RANGE - THE FIELD MUST BE ALL DIGITS    *
+010300* AND FALL BETWEEN FE-RANGE-LOW AND FE-RANGE-HIGH.          *
+010400*----------------------------------------------------------*
+010500 3100-EDIT-NUMERIC-RANGE.
+010600     IF NOT FE-FIELD-VALUE NUMERIC
+010700         SET FE-INVALID TO TRUE
+010800         MOVE "NOT NUMERIC" TO RJ-REASON
+010900         PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+011000     ELSE
+011100         IF FE-NUMERIC-VALUE < FE-RANGE-LOW
+011200            OR FE-NUMERIC-VALUE > FE-RANGE-HIGH
+011300             SET FE-INVALID TO TRUE
+011400             MOVE "OUT OF RANGE" TO RJ-REASON
+011500             PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+011600         ELSE
+011700             SET FE-VALID TO TRUE
+011800         END-IF
+011900     END-IF.
+012000 3100-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------*
+012300* 6000-WRITE-REJECT - LOG ONE REJECTED FIELD. IF REJECTS    *
+012310* NEVER OPENED, THE REJECT CANNOT BE LOGGED - DISPLAY IT SO *
+012320* IT IS NOT LOST WITHOUT A TRACE, AND ESCALATE FE-RESULT TO *
+012330* FE-EDIT-ERROR SO THE CALLER CAN TELL A DROPPED REJECT     *
+012340* FROM AN ORDINARY INVALID FIELD.                           *
+012400*----------------------------------------------------------*
+012500 6000-WRITE-REJECT.
+012600     MOVE FE-SOURCE-PROGRAM TO RJ-SOURCE-PROGRAM
+012700     MOVE FE-FIELD-NAME     TO RJ-FIELD-NAME
+012800     MOVE FE-FIELD-VALUE    TO RJ-FIELD-VALUE
+012810     IF WS-REJECTS-OPEN
+012900         WRITE RJ-DETAIL-LINE FROM RJ-REJECT-LINE
+012910     ELSE
+012920         DISPLAY "REJECTS NOT OPEN, REJECT NOT LOGGED - "
+012930             RJ-SOURCE-PROGRAM " " RJ-FIELD-NAME " "
+012940             RJ-FIELD-VALUE " " RJ-REASON
+012950         SET FE-EDIT-ERROR TO TRUE
+012960     END-IF.
+013000 6000-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------*
+013300* 8000-CLOSE-REJECTS - FLUSH AND CLOSE AT END OF RUN        *
+013400*----------------------------------------------------------*
+013500 8000-CLOSE-REJECTS.
+013600     IF WS-REJECTS-OPEN
+013700         CLOSE REJECTS-FILE
+013800         MOVE "N" TO WS-REJECTS-OPEN-SWITCH
+013900     END-IF
+014000     SET FE-VALID TO TRUE.
+014100 8000-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------*
+014400* 9999-EXIT - COMMON RETURN POINT TO THE CALLER             *
+014500*----------------------------------------------------------*
+014600 9999-EXIT.
+014700     GOBACK.
