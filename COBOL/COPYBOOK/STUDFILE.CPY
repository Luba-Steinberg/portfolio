@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------*
+000200* STUDFILE - STUDENT-FILE RECORD LAYOUT                    *
+000300* ONE ENTRY PER INCOMING STUDENT FOR AN ENROLLMENT RUN.     *
+000400*----------------------------------------------------------*
+000500* DATE        INIT  DESCRIPTION                            *
+000600* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000650* 2026-08-09  LIBI  ADDED A LETTER-GRADE SCORE SO EACH       *
+000660*                   STUDENT'S PASS/FAIL CAN BE LOOKED UP      *
+000670*                   AGAINST THE GRADE-CONTROL TABLE.          *
+000700*----------------------------------------------------------*
+000800 01  STUDENT-FILE-RECORD.
+000900     05  ST-STUDENT-ID           PIC 9(05).
+001000     05  ST-AGE                  PIC 99.
+001050     05  ST-SCORE                PIC X(01).
