@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------*
+000200* FLDPARM - FIELD-EDIT-PARAMETERS CALL INTERFACE            *
+000300* SHARED BETWEEN FLDEDIT AND EVERY PROGRAM THAT CALLS IT TO *
+000400* RUN A FIELD THROUGH THE COMMON CLASS/RANGE EDIT AND LOG   *
+000500* ANY FAILURE TO THE SHARED REJECTS FILE.                   *
+000600*----------------------------------------------------------*
+000700* DATE        INIT  DESCRIPTION                            *
+000800* 2026-08-09  LIBI  ORIGINAL LAYOUT. A NUMERIC SOURCE FIELD  *
+000810*                   SHOULD BE MOVED TO FE-NUMERIC-VALUE, NOT *
+000820*                   FE-FIELD-VALUE DIRECTLY, SO IT IS RIGHT-  *
+000830*                   JUSTIFIED AND ZERO-PADDED FOR THE CLASS   *
+000840*                   TEST; AN ALPHANUMERIC SOURCE FIELD MAY BE *
+000850*                   MOVED TO FE-FIELD-VALUE DIRECTLY.         *
+000900* 2026-08-09  LIBI  ADDED FE-EDIT-ERROR, SET WHEN A REJECT     *
+000905*                   COULD NOT BE WRITTEN TO THE REJECTS FILE   *
+000910*                   BECAUSE IT NEVER OPENED, SO THE CALLER CAN *
+000915*                   TELL A DROPPED REJECT FROM AN ORDINARY      *
+000920*                   INVALID FIELD. FE-VALID IS FALSE FOR BOTH.  *
+000925*----------------------------------------------------------*
+001000 01  FIELD-EDIT-PARAMETERS.
+001100     05  FE-SOURCE-PROGRAM       PIC X(08).
+001200     05  FE-FIELD-NAME           PIC X(15).
+001300     05  FE-FIELD-VALUE          PIC X(09).
+001400     05  FE-NUMERIC-VALUE REDEFINES FE-FIELD-VALUE
+001500                                 PIC 9(09).
+001600     05  FE-EDIT-TYPE            PIC X(05).
+001700         88  FE-EDIT-NUMERIC         VALUE "NUM  ".
+001800         88  FE-EDIT-RANGE           VALUE "RANGE".
+001900         88  FE-EDIT-CLOSE           VALUE "CLOSE".
+002000     05  FE-RANGE-LOW            PIC 9(09).
+002100     05  FE-RANGE-HIGH           PIC 9(09).
+002200     05  FE-RESULT               PIC X(01).
+002300         88  FE-VALID                VALUE "Y".
+002400         88  FE-INVALID              VALUE "N".
+002500         88  FE-EDIT-ERROR           VALUE "E".
