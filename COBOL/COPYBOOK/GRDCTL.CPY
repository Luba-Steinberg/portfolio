@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------*
+000200* GRDCTL - GRADE-CONTROL RECORD LAYOUT                     *
+000300* ONE ENTRY PER LETTER GRADE IN THE PASSING-GRADE SCALE,    *
+000400* READ AT THE START OF AN ENROLLMENT RUN SO THE PASSING     *
+000500* SET AND GPA MAPPING CAN CHANGE WITHOUT A RECOMPILE.       *
+000600*----------------------------------------------------------*
+000700* DATE        INIT  DESCRIPTION                            *
+000800* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000900*----------------------------------------------------------*
+001000 01  GRADE-CONTROL-RECORD.
+001100     05  GC-GRADE-LETTER         PIC X(01).
+001200     05  GC-PASS-FLAG            PIC X(01).
+001300     05  GC-GPA-VALUE            PIC 9V99.
