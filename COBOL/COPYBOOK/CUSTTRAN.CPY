@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------*
+000200* CUSTTRAN - CUSTOMER-TRANSACTION RECORD LAYOUT             *
+000300* ONE ENTRY PER ADD/UPDATE/INQUIRE REQUEST AGAINST THE      *
+000400* CUSTOMER-MASTER FILE.                                     *
+000500*----------------------------------------------------------*
+000600* DATE        INIT  DESCRIPTION                            *
+000700* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000800*----------------------------------------------------------*
+000900 01  CUSTOMER-TRANSACTION-RECORD.
+001000     05  CT-ACTION-CODE          PIC X(01).
+001100         88  CT-ACTION-ADD           VALUE "A".
+001200         88  CT-ACTION-UPDATE        VALUE "U".
+001300         88  CT-ACTION-INQUIRE       VALUE "I".
+001400     05  CT-IDENT                PIC 9(03).
+001500     05  CT-NAME                 PIC X(20).
+001600     05  CT-DATE-OF-BIRTH.
+001700         10  CT-DOB-MONTH        PIC 99.
+001800         10  CT-DOB-DAY          PIC 99.
+001900         10  CT-DOB-YEAR         PIC 9(04).
