@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------*
+000200* GROSSRUN - GROSS PAY CONTROL TOTAL FOR ONE PAYROLL RUN.   *
+000300* WRITTEN BY PAYROL00 AT THE END OF EACH RUN, READ BY THE   *
+000400* GROSSREC RECONCILIATION PROGRAM.                          *
+000500*----------------------------------------------------------*
+000600* DATE        INIT  DESCRIPTION                            *
+000700* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000800*----------------------------------------------------------*
+000900 01  GROSS-CONTROL-OUT-RECORD.
+001000     05  GCO-CONTROL-TOTAL       PIC 9(07).
