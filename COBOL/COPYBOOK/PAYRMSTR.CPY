@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------*
+000200* PAYRMSTR - PAYROLL-MASTER RECORD LAYOUT                   *
+000300* ONE ENTRY PER EMPLOYEE, KEYED BY EMPLOYEE ID.             *
+000400*----------------------------------------------------------*
+000500* DATE        INIT  DESCRIPTION                            *
+000600* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000650* 2026-08-09  LIBI  ADDED YEAR-TO-DATE GROSS AND WITHHOLDING *
+000660*                   SO PAY-PERIOD RUNS CARRY FORWARD YTD    *
+000670*                   TOTALS ON THE MASTER RECORD.            *
+000680* 2026-08-09  LIBI  ADDED PM-SSN SO EACH PAYROLL-MASTER      *
+000690*                   RECORD CAN BE MATCHED TO THE SHARED      *
+000695*                   EMPLOYEE-MASTER RECORD COBOL-MAIN WRITES *
+000698*                   AT INTAKE.                                *
+000700*----------------------------------------------------------*
+000800 01  PAYROLL-MASTER-RECORD.
+000900     05  PM-EMPLOYEE-ID          PIC 9(09).
+000950     05  PM-SSN                  PIC 9(09).
+001000     05  PM-NAME                 PIC X(15).
+001100     05  PM-LOCATION             PIC X(20).
+001200     05  PM-REASON               PIC X(30).
+001300     05  PM-RATE                 PIC 9(03).
+001400     05  PM-HOURS                PIC 9(03).
+001500     05  PM-YTD-GROSS            PIC 9(07).
+001600     05  PM-YTD-WITHHOLDING      PIC 9(07).
