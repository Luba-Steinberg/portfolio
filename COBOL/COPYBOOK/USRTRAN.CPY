@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------*
+000200* USRTRAN - USER-TRANSACTION RECORD LAYOUT                  *
+000300* ONE ENTRY PER DAILY INTAKE TRANSACTION.                   *
+000400*----------------------------------------------------------*
+000500* DATE        INIT  DESCRIPTION                            *
+000600* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000650* 2026-08-09  LIBI  ADDED UT-PAY-RATE SO A PERSON'S PAY RATE *
+000660*                   IS CAPTURED AT INTAKE ALONG WITH THEIR   *
+000670*                   SSN AND NAME, FOR THE SHARED EMPLOYEE-   *
+000680*                   MASTER RECORD.                           *
+000700*----------------------------------------------------------*
+000800 01  USER-TRANSACTION-RECORD.
+000900     05  UT-USER-NAME            PIC X(30).
+001000     05  UT-NUM1                 PIC 9.
+001100     05  UT-NUM2                 PIC 9.
+001200     05  UT-SSN.
+001300         10  UT-SS-AREA          PIC 999.
+001400         10  UT-SS-GROUP         PIC 99.
+001500         10  UT-SS-SERIAL        PIC 9999.
+001600     05  UT-PAY-RATE             PIC 9(03).
