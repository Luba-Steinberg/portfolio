@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------*
+000200* CUSTMSTR - CUSTOMER-MASTER RECORD LAYOUT                 *
+000300* ONE ENTRY PER CUSTOMER, KEYED BY IDENT.                  *
+000400*----------------------------------------------------------*
+000500* DATE        INIT  DESCRIPTION                            *
+000600* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000700*----------------------------------------------------------*
+000800 01  CUSTOMER-MASTER-RECORD.
+000900     05  CM-IDENT                PIC 9(03).
+001000     05  CM-NAME                 PIC X(20).
+001100     05  CM-DATE-OF-BIRTH.
+001200         10  CM-DOB-MONTH        PIC 99.
+001300         10  CM-DOB-DAY          PIC 99.
+001400         10  CM-DOB-YEAR         PIC 9(04).
