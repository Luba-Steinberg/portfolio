@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------*
+000200* EMPMSTR - EMPLOYEE-MASTER RECORD LAYOUT, KEYED BY SSN.    *
+000300* WRITTEN BY COBOL-MAIN AT INTAKE, READ BY PAYROL00 SO A    *
+000400* PERSON'S SSN, NAME, AND PAY RATE ARE CAPTURED ONCE        *
+000500* INSTEAD OF BEING DUPLICATED ACROSS THE TWO PROGRAMS.      *
+000600*----------------------------------------------------------*
+000700* DATE        INIT  DESCRIPTION                            *
+000800* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000900*----------------------------------------------------------*
+001000 01  EMPLOYEE-MASTER-RECORD.
+001100     05  EM-SSN                  PIC 9(09).
+001200     05  EM-NAME                 PIC X(15).
+001300     05  EM-RATE                 PIC 9(03).
