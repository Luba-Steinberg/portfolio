@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------*
+000200* TESTNUM - TEST-NUMBER-FILE RECORD LAYOUT                 *
+000300* ONE SINGLE-DIGIT NUMBER PER ENTRY, CLASSIFIED AS PRIME,   *
+000400* ODD, EVEN, OR LESS-THAN-5 FOR THE NUMBER-CLASSIFICATION   *
+000500* SUMMARY RUN.                                              *
+000600*----------------------------------------------------------*
+000700* DATE        INIT  DESCRIPTION                            *
+000800* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+000900*----------------------------------------------------------*
+001000 01  TEST-NUMBER-RECORD.
+001100     05  TN-NUMBER               PIC X(01).
+001200         88  TN-IS-PRIME             VALUE "1", "3", "5", "7".
+001300         88  TN-IS-ODD               VALUE "1", "3", "5", "7",
+001310                                           "9".
+001400         88  TN-IS-EVEN              VALUE "2", "4", "6", "8".
+001500         88  TN-LESS-THAN-5          VALUE "1" THRU "4".
