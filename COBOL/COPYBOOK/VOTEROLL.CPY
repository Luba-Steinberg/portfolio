@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------*
+000200* VOTEROLL - VOTER-ROLL RECORD LAYOUT                      *
+000300* ONE ENTRY PER STUDENT PROCESSED BY AN ENROLLMENT RUN,     *
+000400* RECORDING THE VOTE-ELIGIBILITY DETERMINATION SO IT CAN BE *
+000500* HANDED TO THE REGISTRAR'S OFFICE INSTEAD OF JUST BEING     *
+000600* DISPLAYED TO THE CONSOLE.                                 *
+000700*----------------------------------------------------------*
+000800* DATE        INIT  DESCRIPTION                            *
+000900* 2026-08-09  LIBI  ORIGINAL LAYOUT.                        *
+001000*----------------------------------------------------------*
+001100 01  VOTER-ROLL-RECORD.
+001200     05  VR-STUDENT-ID           PIC 9(05).
+001300     05  VR-AGE                  PIC 99.
+001400     05  VR-ELIGIBLE-FLAG        PIC X(01).
+001500         88  VR-ELIGIBLE             VALUE "Y".
+001600         88  VR-INELIGIBLE           VALUE "N".
