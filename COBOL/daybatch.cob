@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DAYBATCH.
+000300 AUTHOR.        LIBI.
+000400 INSTALLATION.  OPERATIONS.
+000500 DATE-WRITTEN.  AUGUST 9, 2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE        INIT  DESCRIPTION                            *
+001100* 2026-08-09  LIBI  ORIGINAL PROGRAM - UNIFIED DAILY BATCH  *
+001200*                   DRIVER. CALLS COBOL-MAIN TO TAKE IN THE *
+001300*                   DAY'S TRANSACTIONS, THEN PAYROL00 TO    *
+001400*                   RUN PAYROLL, THEN FILE3 TO DETERMINE    *
+001500*                   ENROLLMENT/ELIGIBILITY, SO THE THREE    *
+001600*                   STEPS ALWAYS RUN TOGETHER IN ORDER      *
+001700*                   INSTEAD OF BEING INVOKED BY HAND ONE AT *
+001800*                   A TIME. WRITES A SINGLE CONSOLIDATED    *
+001900*                   END-OF-DAY REPORT LISTING EACH STEP AS  *
+002000*                   IT COMPLETES.                           *
+002050* 2026-08-09  LIBI  EACH STEP'S STATUS ON THE END-OF-DAY LOG *
+002060*                   NOW COMES FROM RETURN-CODE AFTER ITS     *
+002070*                   CALL INSTEAD OF ALWAYS SHOWING COMPLETE, *
+002080*                   SO A STEP THAT FAILS TO OPEN ITS FILES   *
+002090*                   IS REPORTED FAILED RATHER THAN COMPLETE. *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT END-OF-DAY-REPORT ASSIGN TO "EODRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-EODRPT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  END-OF-DAY-REPORT
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  EOD-REPORT-RECORD PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700*----------------------------------------------------------*
+003800* FILE STATUS AND CONTROL SWITCHES                         *
+003900*----------------------------------------------------------*
+004000 77  WS-EODRPT-STATUS    PIC X(02) VALUE ZEROS.
+004100     88  WS-EODRPT-OK              VALUE "00".
+004200*----------------------------------------------------------*
+004300* REPORT LINE LAYOUTS                                      *
+004400*----------------------------------------------------------*
+004500 01  EOD-HEADING-1.
+004600     05  FILLER              PIC X(30) VALUE
+004700         "DAILY BATCH - END OF DAY LOG ".
+004800     05  FILLER              PIC X(50) VALUE SPACES.
+004900 01  EOD-HEADING-2.
+005000     05  FILLER              PIC X(08) VALUE "STEP".
+005100     05  FILLER              PIC X(04) VALUE SPACES.
+005200     05  FILLER              PIC X(12) VALUE "PROGRAM".
+005300     05  FILLER              PIC X(04) VALUE SPACES.
+005400     05  FILLER              PIC X(09) VALUE "STATUS".
+005500     05  FILLER              PIC X(43) VALUE SPACES.
+005600 01  EOD-DETAIL-LINE.
+005700     05  EOD-STEP-NAME       PIC X(08).
+005800     05  FILLER              PIC X(04) VALUE SPACES.
+005900     05  EOD-PROGRAM-NAME    PIC X(12).
+006000     05  FILLER              PIC X(04) VALUE SPACES.
+006100     05  EOD-STEP-STATUS     PIC X(09).
+006200     05  FILLER              PIC X(43) VALUE SPACES.
+006300 PROCEDURE DIVISION.
+006400*----------------------------------------------------------*
+006500* 0000-MAINLINE - RUN THE THREE DAILY STEPS IN ORDER AND   *
+006600*                 WRITE THE CONSOLIDATED END-OF-DAY REPORT *
+006700*----------------------------------------------------------*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007000     PERFORM 2000-RUN-INTAKE THRU 2000-EXIT
+007100     PERFORM 3000-RUN-PAYROLL THRU 3000-EXIT
+007200     PERFORM 4000-RUN-ELIGIBILITY THRU 4000-EXIT
+007300     PERFORM 7000-TERMINATE THRU 7000-EXIT
+007400     GO TO 9999-EXIT.
+007500*----------------------------------------------------------*
+007600* 1000-INITIALIZE - OPEN THE END-OF-DAY REPORT AND WRITE   *
+007700*                   THE HEADING LINES                      *
+007800*----------------------------------------------------------*
+007900 1000-INITIALIZE.
+008000     OPEN OUTPUT END-OF-DAY-REPORT
+008100     WRITE EOD-REPORT-RECORD FROM EOD-HEADING-1
+008200     WRITE EOD-REPORT-RECORD FROM EOD-HEADING-2.
+008300 1000-EXIT.
+008400     EXIT.
+008500*----------------------------------------------------------*
+008600* 2000-RUN-INTAKE - CALL COBOL-MAIN TO TAKE IN THE DAY'S    *
+008700*                   TRANSACTIONS                           *
+008800*----------------------------------------------------------*
+008900 2000-RUN-INTAKE.
+009000     DISPLAY "DAYBATCH: STARTING INTAKE STEP - COBOL-MAIN"
+009100     CALL "COBOL-MAIN"
+009200     MOVE "INTAKE  " TO EOD-STEP-NAME
+009300     MOVE "COBOL-MAIN  " TO EOD-PROGRAM-NAME
+009350     IF RETURN-CODE = 0
+009400         MOVE "COMPLETE " TO EOD-STEP-STATUS
+009450     ELSE
+009460         MOVE "FAILED   " TO EOD-STEP-STATUS
+009470     END-IF
+009500     WRITE EOD-REPORT-RECORD FROM EOD-DETAIL-LINE.
+009600 2000-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------*
+009900* 3000-RUN-PAYROLL - CALL PAYROL00 TO RUN THE DAY'S PAYROLL *
+010000*----------------------------------------------------------*
+010100 3000-RUN-PAYROLL.
+010200     DISPLAY "DAYBATCH: STARTING PAYROLL STEP - PAYROL00"
+010300     CALL "PAYROL00"
+010400     MOVE "PAYROLL " TO EOD-STEP-NAME
+010500     MOVE "PAYROL00    " TO EOD-PROGRAM-NAME
+010550     IF RETURN-CODE = 0
+010600         MOVE "COMPLETE " TO EOD-STEP-STATUS
+010650     ELSE
+010660         MOVE "FAILED   " TO EOD-STEP-STATUS
+010670     END-IF
+010700     WRITE EOD-REPORT-RECORD FROM EOD-DETAIL-LINE.
+010800 3000-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------*
+011100* 4000-RUN-ELIGIBILITY - CALL FILE3 TO RUN ENROLLMENT AND   *
+011200*                        ELIGIBILITY DETERMINATION          *
+011300*----------------------------------------------------------*
+011400 4000-RUN-ELIGIBILITY.
+011500     DISPLAY "DAYBATCH: STARTING ELIGIBILITY STEP - FILE3"
+011600     CALL "FILE3"
+011700     MOVE "ELIGIBLE" TO EOD-STEP-NAME
+011800     MOVE "FILE3       " TO EOD-PROGRAM-NAME
+011850     IF RETURN-CODE = 0
+011900         MOVE "COMPLETE " TO EOD-STEP-STATUS
+011950     ELSE
+011960         MOVE "FAILED   " TO EOD-STEP-STATUS
+011970     END-IF
+012000     WRITE EOD-REPORT-RECORD FROM EOD-DETAIL-LINE.
+012100 4000-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------*
+012400* 7000-TERMINATE - CLOSE THE END-OF-DAY REPORT             *
+012500*----------------------------------------------------------*
+012600 7000-TERMINATE.
+012700     CLOSE END-OF-DAY-REPORT.
+012800 7000-EXIT.
+012900     EXIT.
+013000*----------------------------------------------------------*
+013100* 9999-EXIT - COMMON JOB TERMINATION POINT                  *
+013200*----------------------------------------------------------*
+013300 9999-EXIT.
+013400     STOP RUN.
